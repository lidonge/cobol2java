@@ -114,6 +114,44 @@
            COPY                        PCPRCAL1.
        01  PCCIATN4.
            COPY                        PCCIATN4.
+       01  PCECSPTL.
+           COPY                        PCECSPTL.
+       01  PCCTLSW1.
+           COPY                        PCCTLSW1.
+       01  PCCIATNEX.
+           COPY                        PCCIATNEX.
+       01  PCSAWAKE.
+           COPY                        PCSAWAKE.
+       01  PCCIATN4X.
+           COPY                        PCCIATN4X.
+       01  PCJPYEXC.
+           COPY                        PCJPYEXC.
+       01  PCCAPEXC.
+           COPY                        PCCAPEXC.
+       01  PCMSGLOG.
+           COPY                        PCMSGLOG.
+       01  PCLOWBAL.
+           COPY                        PCLOWBAL.
+       01  PCFSTACT.
+           COPY                        PCFSTACT.
+       01  PCFEASUM.
+           COPY                        PCFEASUM.
+       01  PCLIMUSE.
+           COPY                        PCLIMUSE.
+       01  PCCLSGRC.
+           COPY                        PCCLSGRC.
+       01  PCCOARLOG.
+           COPY                        PCCOARLOG.
+       01  PCBKHDEF.
+           COPY                        PCBKHDEF.
+       01  PCMBALLOG.
+           COPY                        PCMBALLOG.
+       01  PCNXTBDT.
+           COPY                        PCNXTBDT.
+       01  PCDTCORLOG.
+           COPY                        PCDTCORLOG.
+       01  PCCKPTLOG.
+           COPY                        PCCKPTLOG.
       ****************************************************************
       * DBI PARAMETER AREA                                           *
       ****************************************************************
@@ -230,7 +268,9 @@
            05 WK-DB-PARTITION-ID       PIC X(9).
            05 WK-LEGAL-PERSON-ID       PIC X(3).
            05 WK-TR-ACCT-NO            PIC X(32).
-           05 WK-CR-AMT-TOT            PIC S9(16)V9(2) COMP-3.
+           05 WK-ATN-CALL-SITE         PIC X(05).
+           05 WK-LIMUSE-TYPE           PIC X(06).
+           05 WK-LIMUSE-LIMIT-AMT      PIC S9(16)V9(2) COMP-3.
            05 WK-CORP-TRANS-FLAG       PIC X(01) VALUE SPACES.
       * 05识当天首笔交易
            05 WK-TODAY-FIRST           PIC X(1).
@@ -264,7 +304,14 @@
       *    协议档24小时登记TMP档默认只查1档     
       
        01  WK-SAAGR-KEY                PIC X(2) VALUE '01'.
-       
+
+      * 交易限额授权例外清单:命中清单的交易码不累计限额检查,供稽核核对
+      * 清单本体放PSALMTEX,与KSARLEX1共用,避免两处手工维护失步
+           COPY                        PSALMTEX.
+       01  WK-LIMIT-EXEMPT-IX          PIC 9(02) COMP.
+       01  WK-LIMIT-EXEMPT-FLG         PIC X(01) VALUE 'N'.
+           88  WK-LIMIT-EXEMPT-HIT               VALUE 'Y'.
+
       ****************************************************************
        LINKAGE SECTION.
       ****************************************************************
@@ -335,6 +382,24 @@
            INITIALIZE                  PCCMROB1.
            INITIALIZE                  PCPRCAL1.
            INITIALIZE                  PCCIATN4.
+           INITIALIZE                  PCECSPTL.
+           INITIALIZE                  PCCTLSW1.
+           INITIALIZE                  PCCIATNEX.
+           INITIALIZE                  PCSAWAKE.
+           INITIALIZE                  PCCIATN4X.
+           INITIALIZE                  PCJPYEXC.
+           INITIALIZE                  PCCAPEXC.
+           INITIALIZE                  PCMSGLOG.
+           INITIALIZE                  PCLOWBAL.
+           INITIALIZE                  PCFSTACT.
+           INITIALIZE                  PCFEASUM.
+           INITIALIZE                  PCLIMUSE.
+           INITIALIZE                  PCCLSGRC.
+           INITIALIZE                  PCCOARLOG.
+           INITIALIZE                  PCBKHDEF.
+           INITIALIZE                  PCMBALLOG.
+           INITIALIZE                  PCNXTBDT.
+           INITIALIZE                  PCDTCORLOG.
            INITIALIZE                  WK-AREA.
            INITIALIZE                  O-PZZZ1130.         
            MOVE SPACES                 TO AIF-MSG-CODE.
@@ -354,6 +419,7 @@
              COMPUTE WK-JPY-AMT = ( I-AMT OF PKSADEP0 / 100 ) * 100
              IF WK-JPY-AMT NOT = I-AMT OF PKSADEP0
              THEN
+               PERFORM 9734-CALL-CJPYEXC-RTN
                MOVE 'EN169'            TO AIF-MSG-CODE
                PERFORM 9999-MESSAGE-HANDLE-RTN
              END-IF
@@ -387,8 +453,10 @@
              MOVE 'EN033'              TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF.
-           PERFORM 9710-CALL-CCMCUR2-RTN.           
-           IF O-FX-EUR-CUR OF PCCMCUR2 = C-CM-FLAG-YES
+           PERFORM 9710-CALL-CCMCUR2-RTN.
+      *    已配置豁免标志的欧元区账户放行,不再一刀切拒绝
+           IF O-FX-EUR-CUR OF PCCMCUR2 = C-CM-FLAG-YES AND
+              O-FX-EUR-EXCPT-FLG OF PCCMCUR2 NOT = C-CM-FLAG-YES
            THEN
               MOVE 'EN247'              TO AIF-MSG-CODE
 TEST****      MOVE '欧元区货币'       TO AIF-MSG-TEXT
@@ -407,11 +475,27 @@ TEST****      MOVE '欧元区货币'       TO AIF-MSG-TEXT
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF.
       
-           IF I-TX-DT OF PKSADEP0 NOT NUMERIC OR
-              I-TX-DT OF PKSADEP0 > SYS-BUSN-DT
+           IF I-TX-DT OF PKSADEP0 NOT NUMERIC
            THEN
              MOVE 'EN276'              TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
+           ELSE
+             IF I-TX-DT OF PKSADEP0 > SYS-BUSN-DT
+             THEN
+      *        渠道与核心切帐时点错位造成的临界跳日,切帐窗口期内交下一
+      *        营业日核对队列,不再整笔拒绝;非切帐窗口或非临界跳日仍拒绝
+               PERFORM 9748-CALL-CNXTBDT-RTN
+               IF SYS-24H-MODE = '2' AND
+                  I-TX-DT OF PKSADEP0 = O-NEXT-BUSN-DT OF PCNXTBDT
+               THEN
+                 PERFORM 9749-CALL-DTCORLOG-RTN
+                 MOVE 'FN035'          TO AIF-MSG-CODE
+                 PERFORM 9999-MESSAGE-HANDLE-RTN
+               ELSE
+                 MOVE 'EN276'          TO AIF-MSG-CODE
+                 PERFORM 9999-MESSAGE-HANDLE-RTN
+               END-IF
+             END-IF
            END-IF.
       
            IF I-DSCRP-COD  OF PKSADEP0 = SPACES
@@ -441,6 +525,13 @@ TEST****      MOVE '欧元区货币'       TO AIF-MSG-TEXT
              MOVE I-SUB-ACCT-NO OF PKSADEP0
                                        TO  I-SUB-ACCT-ID    OF PCSACAR0
              PERFORM 9722-CALL-CSACAR0-RTN
+      *      子账号未在CSACAR0中登记,不允许存入
+             IF I-SUB-ACCT-NO OF PKSADEP0 NOT = SPACES AND
+                O-SUB-ACCT-NO OF PCSACAR0  = SPACES
+             THEN
+               MOVE 'EN997'            TO AIF-MSG-CODE
+               PERFORM 9999-MESSAGE-HANDLE-RTN
+             END-IF
              MOVE I-ACCT-NO     OF PKSADEP0
                                        TO WK-FEA-ACCT-NO
              MOVE O-SUB-ACCT-NO OF PCSACAR0 
@@ -482,24 +573,26 @@ TEST****      MOVE '欧元区货币'       TO AIF-MSG-TEXT
            MOVE SA-OPAC-INSTN-NO OF SAACNACN 
                                        TO WK-BRA-OPAC-NO.
            
-           IF SA-ACCT-CHAR OF SAACNACN = C-SA-TEMP-ACCT-RMB  OR
-              SA-FX-ACCT-CHAR OF SAACNACN = C-SA-CAP-SAP-FEE OR
-              SA-FX-ACCT-CHAR OF SAACNACN = C-SA-CAP-FX-FEE
-           THEN
-            IF SA-OVERDUE-CTL-STS OF SAACNACN  = C-SA-OVERDUE-LOCK
-                                       OF C-SA-OVERDUE-CTL-STS   
-            OR ( SA-AVL-DUE-DT OF SAACNACN < SYS-BUSN-DT AND
-                 SA-AVL-DUE-DT OF SAACNACN NOT = SPACES  AND
-                 SA-OVERDUE-CTL-STS OF SAACNACN = SPACES )                                 
-            THEN
-               MOVE 'END66'            TO AIF-MSG-CODE
-               PERFORM 9999-MESSAGE-HANDLE-RTN
-            END-IF
-           END-IF.               
+      *    原仅对SA-ACCT-CHAR/SA-FX-ACCT-CHAR三种账户特征做逾期管控检查,
+      *    现改为对任何登记了SA-OVERDUE-CTL-STS或SA-AVL-DUE-DT的账户都检查
+           IF SA-OVERDUE-CTL-STS OF SAACNACN  = C-SA-OVERDUE-LOCK
+                                      OF C-SA-OVERDUE-CTL-STS
+           OR ( SA-AVL-DUE-DT OF SAACNACN < SYS-BUSN-DT AND
+                SA-AVL-DUE-DT OF SAACNACN NOT = SPACES  AND
+                SA-OVERDUE-CTL-STS OF SAACNACN = SPACES )
+           THEN
+              MOVE 'END66'            TO AIF-MSG-CODE
+              PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
            IF SYS-TX-TYP = C-CLG-TXT-NOR AND
               SA-CUST-NO OF SAACNACN NOT = SPACE
            THEN
-DEBUG        PERFORM 9713-CALL-CECCII7-RTN
+             MOVE 'CECCII7'             TO I-FUNC-COD OF PCCTLSW1
+             PERFORM 9730-CALL-CCTLSW1-RTN
+             IF O-SW-FLAG OF PCCTLSW1 NOT = C-CM-FLAG-NO
+             THEN
+               PERFORM 9713-CALL-CECCII7-RTN
+             END-IF
            END-IF.
       *     开通多级账簿且账簿编号不为空，则限制其不允许在99997 99998中输入
            IF ( I-BKH-NO OF PKSADEP0  = C-SA-BKH-JDCFRZ OR 
@@ -527,8 +620,9 @@ DEBUG        PERFORM 9713-CALL-CECCII7-RTN
       *      总公司账号
              MOVE CI-HEAD-OFF-ACCT-NO OF O-CICOACOA OF PCCICOA1
                                        TO I-ACCT-NO OF PKSADEP0
+             PERFORM 9744-CALL-CCOARLOG-RTN
              PERFORM 9802-GU-SAACNACN-RTN
-      
+
            END-IF.
       *    明细中的分区键与法人号与交易账号的开户机构一致
            MOVE  SA-DB-PARTITION-ID  OF SAACNACN
@@ -549,12 +643,27 @@ DEBUG        PERFORM 9713-CALL-CECCII7-RTN
            PERFORM 9803-GU-SAACNAMT-RTN.
            IF SA-DDP-ACCT-STS OF SAACNAMT = C-SA-CLOSED-COD
            THEN
-             MOVE 'EN298'              TO AIF-MSG-CODE
-             PERFORM 9999-MESSAGE-HANDLE-RTN
+      *      账户虽已销户,但仍在销户宽限期内的转入待清算科目,不再拒绝
+             PERFORM 9741-CALL-CCLSGRC-RTN
+             IF O-GRACE-FLG OF PCCLSGRC = C-CM-FLAG-YES
+             THEN
+               MOVE O-SUSP-ACCT-NO OF PCCLSGRC
+                                       TO I-ACCT-NO OF PKSADEP0
+               PERFORM 9802-GU-SAACNACN-RTN
+               PERFORM 9803-GU-SAACNAMT-RTN
+             ELSE
+               MOVE 'EN298'            TO AIF-MSG-CODE
+               PERFORM 9999-MESSAGE-HANDLE-RTN
+             END-IF
            END-IF
            MOVE SAACNAMT               TO O-SAACNAMT.
-           MOVE SA-SLEEP-STS OF O-SAACNAMT 
+           MOVE SA-SLEEP-STS OF O-SAACNAMT
                                        TO WK-SLEEP-FLG.
+      *    睡眠户被本笔存款唤醒,登记唤醒通知供后台再次KYC/回访
+           IF WK-SLEEP-FLG = C-SA-SLEEP-YES
+           THEN
+             PERFORM 9732-CALL-CSAWAKE-RTN
+           END-IF.
       *    CHECK DEPOSIT ACCT STATUS
            PERFORM 9709-CALL-CSAQRY1-RTN.
       *    24H日切点总分不平问题修正 2-日终
@@ -575,22 +684,27 @@ DEBUG        PERFORM 9713-CALL-CECCII7-RTN
               MOVE SAACNAGR            TO O-SAACNAGR
             END-IF
            END-IF.
-      *    新系统不支持透支，注释掉关于透支的判断     
+      *    对公结算账户签约透支的，冲正允许在透支额度内使用
            IF SYS-TX-TYP = C-CLG-TXT-EC AND
               SA-AVL-BAL OF SAACNAMT < I-AMT OF PKSADEP0
-            THEN  
-      *        IF SA-COM-OD-FLG OF SAACNAMT NOT = C-SA-COM-OD-YES  OR
-      *           ( SA-COM-OD-FLG OF SAACNAMT = C-SA-COM-OD-YES
-      *        AND SA-DDP-OD-MAX OF SAACNAMT <
-      *            ( I-AMT OF PKSADEP0 - SA-AVL-BAL OF SAACNAMT ))
-      *      THEN
+            THEN
+             IF SA-COM-OD-FLG OF SAACNAMT NOT = C-SA-COM-OD-YES  OR
+                ( SA-COM-OD-FLG OF SAACNAMT = C-SA-COM-OD-YES
+              AND SA-DDP-OD-MAX OF SAACNAMT <
+                  ( I-AMT OF PKSADEP0 - SA-AVL-BAL OF SAACNAMT ))
+             THEN
                MOVE 'EN299'              TO AIF-MSG-CODE
       *         MOVE ' 余额不足不能冲正 '
       *                                   TO AIF-MSG-TEXT
                PERFORM 9999-MESSAGE-HANDLE-RTN
-      *      END-IF
+             END-IF
+           END-IF.
+           MOVE 'CPDPSA0'             TO I-FUNC-COD OF PCCTLSW1.
+           PERFORM 9730-CALL-CCTLSW1-RTN.
+           IF O-SW-FLAG OF PCCTLSW1 NOT = C-CM-FLAG-NO
+           THEN
+             PERFORM 9712-CALL-CPDPSA0-RTN
            END-IF.
-DEBUG      PERFORM 9712-CALL-CPDPSA0-RTN.
       *    该账号不允许现金存入
            IF PD-CASH-DEP-FLG  OF O-PDPRTSAC OF PCPDPSA0 NOT = 
                                        C-CM-FLAG-YES   AND 
@@ -604,17 +718,29 @@ DEBUG      PERFORM 9712-CALL-CPDPSA0-RTN.
       *    检查起存金额
            IF SA-DET-ITEM-N OF SAACNACN = 0
            THEN
-             IF PD-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0 > 0 AND 
+             IF PD-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0 > 0 AND
                I-AMT OF PKSADEP0 < PD-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0
               THEN
+      *          告知柜员起存限额及本笔与限额的差距,便于向客户解释
+                 MOVE PD-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0
+                                       TO O-CAP-LIMIT-AMT OF PKSADEP0
+                 COMPUTE O-CAP-DIFF-AMT OF PKSADEP0 =
+                         PD-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0
+                         - I-AMT OF PKSADEP0
                  MOVE 'EN300'          TO AIF-MSG-CODE
       *           MOVE '起存金额不足' TO AIF-MSG-TEXT
                   PERFORM 9999-MESSAGE-HANDLE-RTN
               END-IF
                IF PD-MAX-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0 > 0 AND
-                 I-AMT OF PKSADEP0 > 
-                             PD-MAX-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0 
+                 I-AMT OF PKSADEP0 >
+                             PD-MAX-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0
               THEN
+      *          告知柜员最大开户金额及本笔超出的金额
+                 MOVE PD-MAX-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0
+                                       TO O-CAP-LIMIT-AMT OF PKSADEP0
+                 COMPUTE O-CAP-DIFF-AMT OF PKSADEP0 =
+                         I-AMT OF PKSADEP0
+                         - PD-MAX-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0
                  MOVE 'EN301'          TO AIF-MSG-CODE
       *           MOVE '开户金额超出最大开户金额' TO AIF-MSG-TEXT
                  PERFORM 9999-MESSAGE-HANDLE-RTN
@@ -625,8 +751,14 @@ DEBUG      PERFORM 9712-CALL-CPDPSA0-RTN.
            THEN
              IF PD-MAX-AMT OF O-PDPRTSAC OF PCPDPSA0 >0 AND
                 I-AMT OF PKSADEP0 + SA-ACCT-BAL OF SAACNAMT >
-                PD-MAX-AMT OF O-PDPRTSAC OF PCPDPSA0                 
+                PD-MAX-AMT OF O-PDPRTSAC OF PCPDPSA0
              THEN
+      *        告知柜员最高存款余额及本笔将超出的金额
+               MOVE PD-MAX-AMT OF O-PDPRTSAC OF PCPDPSA0
+                                       TO O-CAP-LIMIT-AMT OF PKSADEP0
+               COMPUTE O-CAP-DIFF-AMT OF PKSADEP0 =
+                       I-AMT OF PKSADEP0 + SA-ACCT-BAL OF SAACNAMT
+                       - PD-MAX-AMT OF O-PDPRTSAC OF PCPDPSA0
                MOVE 'EN302'                    TO AIF-MSG-CODE
       *        MOVE '存款余额超出最大存款余额' TO AIF-MSG-TEXT
                PERFORM 9999-MESSAGE-HANDLE-RTN
@@ -638,15 +770,18 @@ DEBUG      PERFORM 9712-CALL-CPDPSA0-RTN.
              MOVE C-CM-FLAG-NO         TO WK-TODAY-FIRST
            ELSE
              MOVE C-CM-FLAG-YES        TO WK-TODAY-FIRST
+      *      本笔为该账户当日首笔动账,登记同日活动日志供柜台对账
+             PERFORM 9738-CALL-CFSTACT-RTN
            END-IF.
          
       * 交易限额的授权检查   
       *    
-      *     检查是否为可疑和涉案账号---是否只检测柜面    
-DEBUG       PERFORM 3700-CHECK-SPTSPT-RTN. 
-           IF SYS-TX-TYP = C-CLG-TXT-NOR  
+      *     检查是否为可疑和涉案账号---不再区分渠道，全部检测
+            PERFORM 3700-CHECK-SPTSPT-RTN.
+      *     错账冲正存款也需做关注客户/反洗钱名单检查,不再仅限正常存款
+           IF ( SYS-TX-TYP = C-CLG-TXT-NOR OR SYS-TX-TYP = C-CLG-TXT-EC )
            AND SYS-TX-ID(1:7) NOT = 'SA01116'
-           THEN           
+           THEN
             PERFORM 9724-CALL-PCCBAPAT-RTN
            END-IF.
            IF SYS-LCH-CHANNEL-FLAG = C-CM-CHANNEL-TLR
@@ -654,28 +789,30 @@ DEBUG       PERFORM 3700-CHECK-SPTSPT-RTN.
             PERFORM 3600-SPEC-CTL-RTN
            END-IF
       *     错账调整时不再累计限额
-           IF I-ACCT-NO-EC OF PKSADEP0 NOT = C-CM-FLAG-YES AND
-              SYS-TX-ID NOT = 'PR0071801'  AND
-              SYS-TX-ID NOT = 'PR0071401'  AND
-              SYS-TX-ID NOT = 'PR0070901'  AND 
-              SYS-TX-ID NOT = 'PR0070802'  AND 
-              SYS-TX-ID NOT = 'PR0072201'  AND 
-              SYS-TX-ID NOT = 'CR0523505' AND
-              SYS-TX-ID NOT = 'CR0523507' AND
-              SYS-TX-ID NOT = 'CR0523508' 
-
+           IF I-ACCT-NO-EC OF PKSADEP0 NOT = C-CM-FLAG-YES
            THEN
-             PERFORM 9726-CALL-PCCMROB1-RTN
+             PERFORM 9742-CHECK-LIMIT-EXEMPT-RTN
+             IF NOT WK-LIMIT-EXEMPT-HIT
+             THEN
+               PERFORM 9726-CALL-PCCMROB1-RTN
+             END-IF
            END-IF.
       *    IF I-ACCT-NO-EC OF PKSADEP0  = C-CM-FLAG-YES 错账调整 限额是否回    
       *    集团客户子账户实时归集
        3500-BRANCH-RTN.
            MOVE C-CM-FLAG-YES          TO WK-BRH-FLG
            MOVE I-ACCT-NO OF PKSADEP0  TO WK-I-ACCT-NO
-           PERFORM 9714-CALL-CCICOA2-RTN.    
+           PERFORM 9714-CALL-CCICOA2-RTN.
            PERFORM 9715-CALL-KSATXN1-RTN.
            PERFORM 9716-CALL-CCICOA1-RTN.
-           
+      *    集团存款/透支额度管控开关,打开时才对O-CICOADTL的额度作实际拦截/提示
+           MOVE 'CIGRPLM'              TO I-FUNC-COD OF PCCTLSW1
+           PERFORM 9730-CALL-CCTLSW1-RTN
+           IF O-SW-FLAG OF PCCTLSW1 NOT = C-CM-FLAG-NO
+           THEN
+             PERFORM 9746-CHECK-GRP-LMT-RTN
+           END-IF.
+
 DEBUG *    PERFORM 9802-GU-SAACNACN-RTN.
 DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
       *    CCIATN1若子账号的关注种类个数 发送信息 
@@ -701,6 +838,11 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
       * 特殊账户属性控制
       *******************************
        3600-SPEC-CTL-RTN.
+      *    行内转账对方账号,供柜员同笔联查及事后对方账号追溯
+           IF CWK-DRAWEE-ACCT-NO NOT = SPACES
+           THEN
+             MOVE CWK-DRAWEE-ACCT-NO     TO WK-TR-ACCT-NO
+           END-IF.
       *     托管账户 SAACNCOL 现金监管--转账支取授权
            IF SA-SPC-ACCT-FLG OF OSAACNACN NOT = SPACES  AND
               SA-SPC-ACCT-FLG OF OSAACNACN = C-SA-SPC-CA AND
@@ -708,8 +850,15 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
               SYS-LCH-CHANNEL-FLAG = C-CM-CHANNEL-TLR
            THEN 
             PERFORM 9805-GU-SAACNCOL-RTN
+            IF SA-COL-CR-TRAUTH-AMT OF SAACNCOL NOT = ZEROS
+            THEN
+              MOVE 'COL-TR'            TO WK-LIMUSE-TYPE
+              MOVE SA-COL-CR-TRAUTH-AMT OF SAACNCOL
+                                       TO WK-LIMUSE-LIMIT-AMT
+              PERFORM 9740-CALL-CLIMUSE-RTN
+            END-IF
             IF SA-COL-CR-TRAUTH-AMT OF SAACNCOL NOT = ZEROS AND
-               I-AMT OF PKSADEP0 > SA-COL-CR-TRAUTH-AMT OF SAACNCOL 
+               I-AMT OF PKSADEP0 > SA-COL-CR-TRAUTH-AMT OF SAACNCOL
             THEN
               MOVE 'AN022'             TO AIF-MSG-CODE
               PERFORM 9999-MESSAGE-HANDLE-RTN
@@ -722,18 +871,32 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
                SYS-LCH-CHANNEL-FLAG = C-CM-CHANNEL-TLR
            THEN 
             PERFORM 9806-GU-SAACNSPV-RTN
-            IF I-TX-TYP OF PKSADEP0 = C-CM-TXTYP-TR 
+            IF I-TX-TYP OF PKSADEP0 = C-CM-TXTYP-TR
             THEN
+              IF SA-SPV-CR-TR-AMT OF SAACNSPV NOT = ZEROS
+              THEN
+                MOVE 'SPV-TR'          TO WK-LIMUSE-TYPE
+                MOVE SA-SPV-CR-TR-AMT OF SAACNSPV
+                                       TO WK-LIMUSE-LIMIT-AMT
+                PERFORM 9740-CALL-CLIMUSE-RTN
+              END-IF
               IF SA-SPV-CR-TR-AMT OF SAACNSPV NOT = ZEROS AND
-                 I-AMT OF PKSADEP0 > SA-SPV-CR-TR-AMT OF SAACNSPV 
-              THEN     
+                 I-AMT OF PKSADEP0 > SA-SPV-CR-TR-AMT OF SAACNSPV
+              THEN
                 MOVE 'AN018'           TO AIF-MSG-CODE
                 PERFORM 9999-MESSAGE-HANDLE-RTN
               END-IF
             ELSE
+              IF SA-SPV-CR-CASH-AMT OF SAACNSPV NOT = ZEROS
+              THEN
+                MOVE 'SPV-CH'          TO WK-LIMUSE-TYPE
+                MOVE SA-SPV-CR-CASH-AMT OF SAACNSPV
+                                       TO WK-LIMUSE-LIMIT-AMT
+                PERFORM 9740-CALL-CLIMUSE-RTN
+              END-IF
               IF SA-SPV-CR-CASH-AMT OF SAACNSPV NOT = ZEROS AND
-                 I-AMT OF PKSADEP0 > SA-SPV-CR-CASH-AMT OF SAACNSPV 
-              THEN    
+                 I-AMT OF PKSADEP0 > SA-SPV-CR-CASH-AMT OF SAACNSPV
+              THEN
                 MOVE 'AN018'           TO AIF-MSG-CODE
                 PERFORM 9999-MESSAGE-HANDLE-RTN
               END-IF
@@ -741,15 +904,19 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
            END-IF.
       
        3700-CHECK-SPTSPT-RTN.
-           IF SYS-TX-TYP = C-CLG-TXT-NOR AND
-              SYS-TX-ID(1:7) NOT = 'SA01116'
-           THEN 
+      *    正常存款、冲正存款均需检测，不再区分渠道或编译方式
+           IF SYS-TX-ID(1:7) NOT = 'SA01116'
+           THEN
               INITIALIZE               PCECSPT0
-              MOVE I-ACCT-NO OF PKSADEP0 
+              MOVE I-ACCT-NO OF PKSADEP0
                                        TO I-ACCT-NO OF PCECSPT0
               MOVE C-EC-ACCT-NO-I      TO I-TRF-TYP OF PCECSPT0
               PERFORM 9705-CALL-CECSPT0-RTN
-      
+              IF O-RTRN-CODE OF PCECSPT0 NOT = SPACES
+              THEN
+                 PERFORM 9729-CALL-CECSPTL-RTN
+              END-IF
+
               IF CWK-DRAWEE-ACCT-NO NOT = SPACES
               THEN
                  INITIALIZE            PCECSPT0
@@ -757,8 +924,12 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
                                        TO I-ACCT-NO OF PCECSPT0
                  MOVE C-EC-ACCT-NO-O   TO I-TRF-TYP OF PCECSPT0
                  PERFORM 9705-CALL-CECSPT0-RTN
+                 IF O-RTRN-CODE OF PCECSPT0 NOT = SPACES
+                 THEN
+                    PERFORM 9729-CALL-CECSPTL-RTN
+                 END-IF
               END-IF
-           END-IF.                 
+           END-IF.
       
        4000-PROCESS-DATA-RTN.
            MOVE C-CM-FLAG-NO           TO WK-SA-LAST-TXN-DT.
@@ -823,15 +994,28 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
                               C-CM-OPM-MODE OR 
                               '7' )
            THEN
-      *     登记SAACNTMP
+      *     重启判断:先查该账号ACN检查点是否残留"登记中"(上轮异常中断)
+      *     若残留,登记重启日志供稽核,并以本轮完整三段覆盖重登
+            INITIALIZE                 PCSATMP0
+            MOVE C-SA-TBL-ACN          TO I-TBL-TYPE OF   PCSATMP0
+            MOVE I-ACCT-NO OF PKSADEP0 TO I-ACCT-NO  OF   PCSATMP0
+            MOVE C-CM-FLAG-YES         TO I-CKPT-QRY-FLG OF PCSATMP0
+            PERFORM 9717-CALL-CSATMP0-RTN
+            IF O-CKPT-STS OF PCSATMP0 = '1'
+            THEN
+              PERFORM 9750-CALL-CKPTLOG-RTN
+            END-IF
+      *     登记SAACNTMP,置检查点为"登记中",供重启时判断本轮是否完整
             INITIALIZE                 PCSATMP0
             MOVE C-SA-TBL-ACN          TO I-TBL-TYPE OF   PCSATMP0
-            MOVE OSAACNACN             TO I-SAACNACN OF   PCSATMP0         
+            MOVE '1'                   TO I-CKPT-STS OF   PCSATMP0
+            MOVE OSAACNACN             TO I-SAACNACN OF   PCSATMP0
             PERFORM 9717-CALL-CSATMP0-RTN
       *     登记SAAMTTMP
             INITIALIZE                 PCSATMP0
             MOVE C-SA-TBL-AMT          TO I-TBL-TYPE OF   PCSATMP0
-            MOVE O-SAACNAMT            TO I-SAACNAMT OF   PCSATMP0            
+            MOVE '1'                   TO I-CKPT-STS OF   PCSATMP0
+            MOVE O-SAACNAMT            TO I-SAACNAMT OF   PCSATMP0
             PERFORM 9717-CALL-CSATMP0-RTN
       *     如果存在协定存款且未到期，将SAACNAGR登记TMP档
             IF SA-NGO-CNCL-DT OF SAACNAMT NOT  = SPACE AND
@@ -839,17 +1023,27 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
             THEN
               INITIALIZE               PCSATMP0
               MOVE C-SA-TBL-AGR        TO I-TBL-TYPE OF   PCSATMP0
-              MOVE O-SAACNAGR          TO I-SAACNAGR OF   PCSATMP0            
-              PERFORM 9717-CALL-CSATMP0-RTN 
+              MOVE '1'                 TO I-CKPT-STS OF   PCSATMP0
+              MOVE O-SAACNAGR          TO I-SAACNAGR OF   PCSATMP0
+              PERFORM 9717-CALL-CSATMP0-RTN
             END-IF
+      *     三段均已登记完毕,将检查点置为"完成",重启扫描据此判断
+      *     半程记录需要作废重登;ACN档以I-TBL-TYPE为键,重送时须
+      *     带回原账号快照,否则会将已登记的I-SAACNACN覆盖为空白
+            INITIALIZE                 PCSATMP0
+            MOVE C-SA-TBL-ACN          TO I-TBL-TYPE OF   PCSATMP0
+            MOVE '9'                   TO I-CKPT-STS OF   PCSATMP0
+            MOVE OSAACNACN             TO I-SAACNACN OF   PCSATMP0
+            PERFORM 9717-CALL-CSATMP0-RTN
            END-IF.
-      *    联机批量的日期     
+      *    联机批量的日期
            IF WK-24H-MODE = '2' AND
-              SYS-TX-MODE =   C-CM-CENTERCUT-MODE 
-           THEN           
+              SYS-TX-MODE =   C-CM-CENTERCUT-MODE
+           THEN
              PERFORM 9718-CALL-CSATMP1-RTN
+             PERFORM 4900-24-HR-AFT-RTN
            END-IF.
-           
+
       
        4080-DSCRP-CHK-RTN.
       *    原224L账户性质编码改为2102   资本项目-外汇资本金账户
@@ -879,6 +1073,7 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
                                               C-MEM-1126
              THEN
                MOVE 'EN303'            TO AIF-MSG-CODE
+               PERFORM 9735-CALL-CCAPEXC-RTN
       *         MOVE '资本金账户，摘要代码错'
       *                                 TO AIF-MSG-TEXT
                PERFORM 9999-MESSAGE-HANDLE-RTN
@@ -1253,8 +1448,10 @@ DEBUG *    PERFORM 9803-GU-SAACNAMT-RTN.
              THEN
                MOVE 'N'                TO WK-FILE-READ-FLAG
                MOVE 1                  TO WK-NUM
-               PERFORM 5610-GET-AGR-RTN UNTIL WK-FILE-EOF
-               PERFORM 5611-CLOSE-SAACNAGR-RTN               
+      *        循环读取该账号该币种下全部协定存款档次(最多5档)
+               PERFORM 5610-GET-AGR-RTN
+                       UNTIL WK-FILE-EOF OR WK-NUM > 5
+               PERFORM 5611-CLOSE-SAACNAGR-RTN
                MOVE WK-SA-NGO-AMT(1)   TO I-NGO-FDEP-AMT1 OF PCSAPRD2
                MOVE WK-SA-NGO-AMT(2)   TO I-NGO-FDEP-AMT2 OF PCSAPRD2
                MOVE WK-SA-NGO-AMT(3)   TO I-NGO-FDEP-AMT3 OF PCSAPRD2
@@ -1523,8 +1720,14 @@ DEBUG      MOVE PD-INTC-TYPE OF O-PDPRTSAI OF PCPDPSA0
            IF SA-LTM-TX-DT OF SAACNAMT NOT = SYS-BUSN-DT
            THEN
              MOVE ZEROS               TO SA-TODAY-OD-CSH-AMT OF SAACNAMT
+             MOVE ZEROS               TO SA-CR-AMT-TOT OF SAACNAMT
            END-IF.
-     
+      *    累计当日存入总额,供柜员界面同笔联查,冲正不计入
+           IF SYS-TX-TYP = C-CLG-TXT-NOR
+           THEN
+             ADD I-AMT OF PKSADEP0     TO SA-CR-AMT-TOT OF SAACNAMT
+           END-IF.
+
            MOVE SA-LTM-TX-DT OF SAACNAMT
                                        TO KBN-LTM-TX-DT.
       *    7x24小时的日终CC程序，会出现上次计算积数日大于当前营业日 ,此时不再更新时间                                 
@@ -1557,6 +1760,7 @@ DEBUG      MOVE PD-INTC-TYPE OF O-PDPRTSAI OF PCPDPSA0
            IF SA-CLN-AMT OF SAACNAMT < ZEROS
            THEN
              MOVE 'EN304'              TO AIF-MSG-CODE
+             PERFORM 9735-CALL-CCAPEXC-RTN
       *      MOVE '资本金账户，可入账限额不足'
       *                                TO AIF-MSG-TEXT
              PERFORM 9999-MESSAGE-HANDLE-RTN
@@ -1567,6 +1771,8 @@ DEBUG      MOVE PD-INTC-TYPE OF O-PDPRTSAI OF PCPDPSA0
            THEN
                MOVE SA-INTC-AMT OF SAACNAMT
                                        TO SA-LOWEST-BAL OF SAACNAMT
+      *        每次调低留底历史,供余额趋势查询按账号回溯
+               PERFORM 9737-CALL-CLOWBAL-RTN
            END-IF.
       
 
@@ -2757,13 +2963,33 @@ TEST****   END-IF.
            PERFORM 9999-MESSAGE-HANDLE-RTN.           
       
        4700-KBR-LOG-RTN-R.
-           CONTINUE.
-      
+      *    冲正交易与正常存款一样登记KBR流水识别信息
+           MOVE WK-DET-ITEM-A          TO KBN-DET-ITEM-N-NO.
+           MOVE SA-DET-ITEM-N OF SAACNACN
+                                       TO KBN-DET-ITEM-N.
+           MOVE I-ACCT-NO OF PKSADEP0  TO KBN-ACCT-NO.
+           MOVE I-CURR-IDEN OF PKSADEP0 TO KBN-CURR-IDEN.
+           MOVE I-CURR-COD OF PKSADEP0 TO KBN-CURR-COD.
+
        4800-ARL-LOG-RTN-R.
-           CONTINUE.
+      *    冲正交易与正常存款一样登记ARL流水识别信息
+           MOVE I-ACCT-NO OF PKSADEP0  TO KBN-ACCT-NO.
+           MOVE I-CURR-IDEN OF PKSADEP0 TO KBN-CURR-IDEN.
+           MOVE I-CURR-COD OF PKSADEP0 TO KBN-CURR-COD.
       
+      *    CENTER CUT笔结束后,核对协定存款TMP档登记是否需随之核销
        4900-24-HR-AFT-RTN.
-            CONTINUE.
+           IF SA-NGO-CNCL-DT OF SAACNAMT NOT = SPACES AND
+              SA-NGO-CNCL-DT OF SAACNAMT <  SYS-BUSN-DT
+           THEN
+             PERFORM 9804-GU-SAACNAGR-RTN
+             PERFORM 5611-CLOSE-SAACNAGR-RTN
+             MOVE SAACNAGR             TO O-SAACNAGR
+             INITIALIZE               PCSATMP0
+             MOVE C-SA-TBL-AGR        TO I-TBL-TYPE OF   PCSATMP0
+             MOVE O-SAACNAGR          TO I-SAACNAGR OF   PCSATMP0
+             PERFORM 9717-CALL-CSATMP0-RTN
+           END-IF.
       
        5341-CALL-CCIATN1-RTN.
            INITIALIZE PCCIATN1.
@@ -2797,6 +3023,7 @@ TEST****   END-IF.
            MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO OF PCCIATN1
            MOVE SA-CARD-NO OF SAACNACN TO I-CRD-NO OF PCCIATN1
       
+           MOVE '5341'        TO WK-ATN-CALL-SITE.
            PERFORM 9707-CALL-CCIATN1-RTN.
       
       
@@ -2831,6 +3058,7 @@ TEST****   END-IF.
            MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO OF PCCIATN1
            MOVE SA-CARD-NO OF SAACNACN TO I-CRD-NO OF PCCIATN1
       
+           MOVE '5342'        TO WK-ATN-CALL-SITE.
            PERFORM 9707-CALL-CCIATN1-RTN.
            
       
@@ -2868,6 +3096,7 @@ TEST****   END-IF.
            MOVE I-DOC-TYP OF PKSADEP0  TO I-DOC-TYP         OF PCCIATN3.
            MOVE I-DOC-NO OF PKSADEP0   TO I-DOC-NO          OF PCCIATN3. 
       
+           MOVE '5343'        TO WK-ATN-CALL-SITE.
            PERFORM 9706-CALL-CCIATN3-RTN.
       
       
@@ -2904,6 +3133,7 @@ TEST****   END-IF.
            MOVE I-DOC-TYP OF PKSADEP0  TO I-DOC-TYP         OF PCCIATN3
            MOVE I-DOC-NO OF PKSADEP0   TO I-DOC-NO          OF PCCIATN3.
       
+           MOVE '5344'        TO WK-ATN-CALL-SITE.
            PERFORM 9706-CALL-CCIATN3-RTN.
       
        5000-PREPARE-OUTPUT-RTN.
@@ -2918,6 +3148,8 @@ TEST****   END-IF.
              MOVE O-RCV-PAY-RANG OF PKSATXN1
                                        TO O-RCV-PAY-RANG    OF PKSADEP0
              MOVE O-ACCT-CHAR OF PKSATXN1 TO O-ACCT-CHAR    OF PKSADEP0
+             MOVE SA-CR-AMT-TOT OF SAACNAMT
+                                       TO O-CR-AMT-TOT     OF PKSADEP0
            ELSE
              MOVE SPACES               TO O-RTRN-CODE      OF PKSADEP0
              MOVE SA-INTC-AMT OF SAACNAMT
@@ -2938,6 +3170,8 @@ TEST****   END-IF.
              END-IF
              MOVE SA-ACCT-BAL  OF SAACNAMT
                                         TO O-ACCT-BAL       OF PKSADEP0
+             MOVE SA-CR-AMT-TOT OF SAACNAMT
+                                       TO O-CR-AMT-TOT     OF PKSADEP0
            END-IF.
       
            MOVE LENGTH OF O-PZZZ1130   TO PZZZ1130-LL.
@@ -3002,9 +3236,11 @@ TEST****   END-IF.
       
       *    PREPARE PZZZ1181  法透需求未做，该凭证实际不输出
            MOVE LENGTH OF O-PZZZ1181   TO PZZZ1181-LL.
-           IF KBN-OD-INT-AMT > ZEROS OR 
+      *    透支额度台账即便本笔未计息也打印,便于客户留存无息凭证
+           IF KBN-OD-INT-AMT > ZEROS OR
               KBN-OD-INT > ZEROS OR
-              KBN-INT > ZEROS
+              KBN-INT > ZEROS OR
+              SA-OD-LG-FLG OF SAACNAMT = C-CM-FLAG-YES
            THEN
              MOVE 'PZZZ1181'           TO PZZZ1181-FORMID
              MOVE SYS-BUSN-DT          TO FM-DATE         OF O-PZZZ1181
@@ -3041,7 +3277,10 @@ TEST****   END-IF.
              IF SA-ACCT-BAL OF SAACNAMT <  PD-FDEP-AMT OF
                                        O-PDPRTSAA OF PCPDPSA0
              THEN
-               MOVE 'EN173'            TO AIF-MSG-CODE
+      *        起存金额不足系存款已过账后才发现,不再整笔拒绝,改登记
+      *        待清算异常清单,供当日核对处理,原EN173改为提示性FN034
+               PERFORM 9747-CALL-MBALLOG-RTN
+               MOVE 'FN034'            TO AIF-MSG-CODE
       *        MOVE '起存金额不足'     TO AIF-MSG-TEXT
                PERFORM 9999-MESSAGE-HANDLE-RTN
              END-IF
@@ -3111,6 +3350,7 @@ TEST****   END-IF.
                  PERFORM 9999-MESSAGE-HANDLE-RTN
                END-IF
                PERFORM 9728-CALL-CCIATN4-RTN
+               PERFORM 9745-CALL-BKHDEF-RTN
              END-IF
            END-IF.
        5341-CALL-CCIATN1-SUB-RTN.
@@ -3147,6 +3387,7 @@ TEST****   END-IF.
            MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO       OF PCCIATN1
            MOVE SA-PDP-CODE OF OSAACNACN
                                        TO I-PRD-COD         OF PCCIATN1
+           MOVE '5341S'       TO WK-ATN-CALL-SITE.
            PERFORM 9707-CALL-CCIATN1-RTN.
       
       
@@ -3185,6 +3426,7 @@ TEST****   END-IF.
            MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO       OF PCCIATN1
            MOVE SA-PDP-CODE OF OSAACNACN
                                        TO I-PRD-COD         OF PCCIATN1
+           MOVE '5342S'       TO WK-ATN-CALL-SITE.
            PERFORM 9707-CALL-CCIATN1-RTN.
       
        5343-CALL-CCIATN3-SUB-RTN.
@@ -3224,6 +3466,7 @@ TEST****   END-IF.
            MOVE I-DOC-TYP OF PKSADEP0  TO I-DOC-TYP         OF PCCIATN3.
            MOVE I-DOC-NO  OF PKSADEP0  TO I-DOC-NO          OF PCCIATN3. 
            
+           MOVE '5343S'       TO WK-ATN-CALL-SITE.
            PERFORM 9706-CALL-CCIATN3-RTN.
       
       
@@ -3263,6 +3506,7 @@ TEST****   END-IF.
            MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO       OF PCCIATN3
            MOVE I-DOC-TYP OF PKSADEP0  TO I-DOC-TYP         OF PCCIATN3.
            MOVE I-DOC-NO OF PKSADEP0   TO I-DOC-NO          OF PCCIATN3. 
+           MOVE '5344S'       TO WK-ATN-CALL-SITE.
            PERFORM 9706-CALL-CCIATN3-RTN.
       
       
@@ -3378,6 +3622,8 @@ TEST****   END-IF.
                MOVE C-TRF-DEP OF MEMCONST
                                        TO I-DSCRP-COD OF PKSADEP0
            END-EVALUATE.
+      *    标记摘要码为系统自动生成,供报表区分自动分类与柜员手动录入
+           MOVE C-CM-FLAG-YES          TO I-DSCRP-SRC-FLG OF PKSADEP0.
       
    
        
@@ -3407,7 +3653,11 @@ TEST****   END-IF.
            PERFORM 9999-MESSAGE-HANDLE-RTN.
            IF O-RTRN-CODE OF PCCIATN3(1:1) NOT = SPACE
            THEN
-             MOVE O-RTRN-CODE OF PCCIATN3 
+             MOVE 'CCIATN3'            TO I-TRIG-FUNC OF PCCIATNEX
+             MOVE O-RTRN-CODE OF PCCIATN3
+                                       TO I-TRIG-CODE OF PCCIATNEX
+             PERFORM 9731-CALL-CCIATNEX-RTN
+             MOVE O-RTRN-CODE OF PCCIATN3
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF.
@@ -3418,7 +3668,238 @@ TEST****   END-IF.
            PERFORM 9999-MESSAGE-HANDLE-RTN.
            IF O-RTRN-CODE OF PCCIATN1(1:1) NOT = SPACE
            THEN
-             MOVE O-RTRN-CODE OF PCCIATN1 
+             MOVE 'CCIATN1'            TO I-TRIG-FUNC OF PCCIATNEX
+             MOVE O-RTRN-CODE OF PCCIATN1
+                                       TO I-TRIG-CODE OF PCCIATNEX
+             PERFORM 9731-CALL-CCIATNEX-RTN
+             MOVE O-RTRN-CODE OF PCCIATN1
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    消息代码按柜员/机构累计,日终汇总供网点主管review
+       9736-CALL-CMSGLOG-RTN.
+           INITIALIZE                  PCMSGLOG.
+           MOVE AIF-MSG-CODE           TO I-MSG-CODE   OF PCMSGLOG.
+           MOVE WK-SYS-TELLER-ID       TO I-TELLER-ID  OF PCMSGLOG.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD OF PCMSGLOG.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCMSGLOG.
+           CALL 'CMSGLOG' USING        AIF-AREA
+                                       PCMSGLOG
+                                       SYS-AREA.
+      *    此处不再PERFORM 9999-MESSAGE-HANDLE-RTN,避免与调用方形成递归
+      *    留底最低余额调低的历史,供余额趋势查询按账号回溯
+       9737-CALL-CLOWBAL-RTN.
+           INITIALIZE                  PCLOWBAL.
+           MOVE SA-ACCT-NO OF SAACNAMT TO I-ACCT-NO    OF PCLOWBAL.
+           MOVE SA-LOWEST-BAL OF SAACNAMT
+                                       TO I-LOWEST-BAL OF PCLOWBAL.
+           MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO  OF PCLOWBAL.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCLOWBAL.
+           CALL 'CLOWBAL' USING        AIF-AREA
+                                       PCLOWBAL
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCLOWBAL NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCLOWBAL
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    判断已销户账户是否仍在宽限期内,是则回传待清算科目账号
+       9741-CALL-CCLSGRC-RTN.
+           INITIALIZE                  PCCLSGRC.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO    OF PCCLSGRC.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCCLSGRC.
+           CALL 'CCLSGRC' USING        AIF-AREA
+                                       PCCLSGRC
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCLSGRC NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCLSGRC
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    集团实时归集重定向登记,供子公司同日查询存款去向
+       9744-CALL-CCOARLOG-RTN.
+           INITIALIZE                  PCCOARLOG.
+           MOVE WK-I-ACCT-NO           TO I-SUB-ACCT-NO  OF PCCOARLOG.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-HEAD-ACCT-NO OF PCCOARLOG.
+           MOVE I-AMT OF PKSADEP0      TO I-AMT          OF PCCOARLOG.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD   OF PCCOARLOG.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID    OF PCCOARLOG.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT      OF PCCOARLOG.
+           CALL 'CCOARLOG' USING       AIF-AREA
+                                       PCCOARLOG
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCOARLOG NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCOARLOG
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    存入多级账簿默认(99999)桶登记,供客户经理跟进真实归属子账簿
+       9745-CALL-BKHDEF-RTN.
+           INITIALIZE                  PCBKHDEF.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO      OF PCBKHDEF.
+           MOVE I-AMT OF PKSADEP0      TO I-AMT          OF PCBKHDEF.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD   OF PCBKHDEF.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID    OF PCBKHDEF.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT      OF PCBKHDEF.
+           CALL 'BKHDEFLG' USING       AIF-AREA
+                                       PCBKHDEF
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCBKHDEF NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCBKHDEF
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    逐一比对交易限额授权例外清单WK-LIMIT-EXEMPT-LIST,命中即置WK-LIMIT-EXEMPT-HIT
+       9742-CHECK-LIMIT-EXEMPT-RTN.
+           MOVE 'N'                    TO WK-LIMIT-EXEMPT-FLG.
+           MOVE 1                      TO WK-LIMIT-EXEMPT-IX.
+           PERFORM 9743-SCAN-EXEMPT-RTN
+                   UNTIL WK-LIMIT-EXEMPT-IX > WK-LIMIT-EXEMPT-CNT
+                      OR WK-LIMIT-EXEMPT-HIT.
+
+       9743-SCAN-EXEMPT-RTN.
+           IF SYS-TX-ID = WK-LIMIT-EXEMPT-COD(WK-LIMIT-EXEMPT-IX)
+           THEN
+             SET WK-LIMIT-EXEMPT-HIT   TO TRUE
+           END-IF.
+           ADD 1                       TO WK-LIMIT-EXEMPT-IX.
+      *    托管/监管账户授权限额使用情况登记,供客户经理提前预警
+       9740-CALL-CLIMUSE-RTN.
+           INITIALIZE                  PCLIMUSE.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO     OF PCLIMUSE.
+           MOVE WK-LIMUSE-TYPE         TO I-LIM-TYPE    OF PCLIMUSE.
+           MOVE I-AMT OF PKSADEP0      TO I-TX-AMT      OF PCLIMUSE.
+           MOVE WK-LIMUSE-LIMIT-AMT    TO I-LIMIT-AMT   OF PCLIMUSE.
+           COMPUTE I-HEADROOM-AMT OF PCLIMUSE =
+                   WK-LIMUSE-LIMIT-AMT - I-AMT OF PKSADEP0.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT     OF PCLIMUSE.
+           CALL 'CLIMUSE' USING        AIF-AREA
+                                       PCLIMUSE
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCLIMUSE NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCLIMUSE
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    一户通母账号下子账号存入登记,供母账号汇总查询
+       9739-CALL-CFEASUM-RTN.
+           INITIALIZE                  PCFEASUM.
+           MOVE WK-FEA-ACCT-NO         TO I-PRT-ACCT-NO OF PCFEASUM.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-SUB-ACCT-NO OF PCFEASUM.
+           MOVE I-AMT OF PKSADEP0      TO I-TX-AMT      OF PCFEASUM.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT     OF PCFEASUM.
+           CALL 'CFEASUM' USING        AIF-AREA
+                                       PCFEASUM
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCFEASUM NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCFEASUM
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    当日首笔动账登记,携带账号/金额/柜员/时间戳
+       9738-CALL-CFSTACT-RTN.
+           INITIALIZE                  PCFSTACT.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO    OF PCFSTACT.
+           MOVE I-AMT OF PKSADEP0      TO I-TX-AMT     OF PCFSTACT.
+           MOVE WK-SYS-TELLER-ID       TO I-TELLER-ID  OF PCFSTACT.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD OF PCFSTACT.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCFSTACT.
+           MOVE SYS-CPU-TM1            TO I-TX-TM      OF PCFSTACT.
+           CALL 'CFSTACT' USING        AIF-AREA
+                                       PCFSTACT
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCFSTACT NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCFSTACT
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    资本项目账户EN303/EN304被拒登记,供合规按机构复核
+       9735-CALL-CCAPEXC-RTN.
+           INITIALIZE                  PCCAPEXC.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO    OF PCCAPEXC.
+           MOVE AIF-MSG-CODE           TO I-RJCT-CODE  OF PCCAPEXC.
+           MOVE I-DSCRP-COD OF PKSADEP0
+                                       TO I-DSCRP-COD  OF PCCAPEXC.
+           MOVE I-AMT OF PKSADEP0      TO I-TX-AMT     OF PCCAPEXC.
+           MOVE SA-CLN-AMT OF SAACNAMT TO I-CLN-AMT    OF PCCAPEXC.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD OF PCCAPEXC.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCCAPEXC.
+           CALL 'CCAPEXC' USING        AIF-AREA
+                                       PCCAPEXC
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCAPEXC NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCAPEXC
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    日元非百整数金额被拒,登记异常档供网点主管按柜员统计
+       9734-CALL-CJPYEXC-RTN.
+           INITIALIZE                  PCJPYEXC.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO    OF PCJPYEXC.
+           MOVE I-AMT OF PKSADEP0      TO I-TX-AMT     OF PCJPYEXC.
+           MOVE WK-SYS-TELLER-ID       TO I-TELLER-ID  OF PCJPYEXC.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD OF PCJPYEXC.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCJPYEXC.
+           MOVE SYS-CPU-TM1            TO I-TX-TM      OF PCJPYEXC.
+           CALL 'CJPYEXC' USING        AIF-AREA
+                                       PCJPYEXC
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCJPYEXC NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCJPYEXC
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    睡眠户唤醒通知,携带账号/存入金额/渠道
+       9732-CALL-CSAWAKE-RTN.
+           INITIALIZE                  PCSAWAKE.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO    OF PCSAWAKE.
+           MOVE I-AMT OF PKSADEP0      TO I-TX-AMT     OF PCSAWAKE.
+           MOVE SYS-LCH-CHANNEL-FLAG   TO I-CHANNEL-FLAG
+                                                        OF PCSAWAKE.
+           MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO  OF PCSAWAKE.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCSAWAKE.
+           CALL 'CSAWAKE' USING        AIF-AREA
+                                       PCSAWAKE
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCSAWAKE NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCSAWAKE
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    输出每笔关注/监控触发明细,供反洗钱统一review
+       9731-CALL-CCIATNEX-RTN.
+           INITIALIZE                  PCCIATNEX.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO    OF PCCIATNEX.
+           MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO  OF PCCIATNEX.
+           MOVE WK-ATN-CALL-SITE       TO I-CALL-SITE  OF PCCIATNEX.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCCIATNEX.
+           CALL 'CCIATNEX' USING       AIF-AREA
+                                       PCCIATNEX
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCIATNEX NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCIATNEX
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF.
@@ -3443,6 +3924,7 @@ TEST****   END-IF.
        9710-CALL-CCMCUR2-RTN.
            INITIALIZE                  PCCMCUR2.
            MOVE I-CURR-COD OF PKSADEP0 TO I-CURR-COD OF PCCMCUR2.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO  OF PCCMCUR2.
            CALL 'CCMCUR2' USING AIF-AREA
                                 PCCMCUR2
                                 SYS-AREA.
@@ -3704,14 +4186,16 @@ TEST****   END-IF.
            PERFORM 9999-MESSAGE-HANDLE-RTN.
       
            IF O-RTRN-CODE OF PCSACAA1 NOT = SPACE
-           THEN 
+           THEN
              MOVE O-RTRN-CODE OF PCSACAA1
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF.
+      *    登记子账号存入明细,供一户通母账号汇总查询回溯
+           PERFORM 9739-CALL-CFEASUM-RTN.
       ********************************
       * 关注客户控制专题
-      ********************************* 
+      *********************************
        9724-CALL-PCCBAPAT-RTN.
            INITIALIZE                  PCCBAPAT.
            MOVE I-ACCT-NO  OF PKSADEP0 TO I-ACCT-NO      OF PCCBAPAT
@@ -3894,11 +4378,160 @@ TEST****   END-IF.
            PERFORM 9999-MESSAGE-HANDLE-RTN.
            IF O-RTRN-CODE OF PCCIATN4(1:1) NOT = SPACE
            THEN
-             MOVE O-RTRN-CODE OF PCCIATN4 
+             MOVE O-RTRN-CODE OF PCCIATN4
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
-           END-IF.                     
-      ********************************* 
+           END-IF.
+           PERFORM 9733-CALL-CCIATN4X-RTN.
+      ********************************
+      *   多级账簿存款事件同步至邮件/推送网关,与短信并行
+      ********************************
+       9733-CALL-CCIATN4X-RTN.
+           INITIALIZE                  PCCIATN4X.
+           MOVE I-ACCT-NO OF PCCIATN4  TO I-ACCT-NO       OF PCCIATN4X.
+           MOVE I-BKH-NO  OF PCCIATN4  TO I-BKH-NO        OF PCCIATN4X.
+           MOVE I-TX-AMT  OF PCCIATN4  TO I-TX-AMT        OF PCCIATN4X.
+           MOVE I-AVL-AMT OF PCCIATN4  TO I-AVL-AMT       OF PCCIATN4X.
+           MOVE I-OD-AMT  OF PCCIATN4  TO I-OD-AMT        OF PCCIATN4X.
+           MOVE I-BKH-AMT OF PCCIATN4  TO I-BKH-AMT       OF PCCIATN4X.
+           MOVE I-CURR-COD OF PCCIATN4 TO I-CURR-COD      OF PCCIATN4X.
+           MOVE I-TX-LOG-NO OF PCCIATN4
+                                       TO I-TX-LOG-NO     OF PCCIATN4X.
+           CALL 'CCIATN4X' USING       AIF-AREA
+                                       PCCIATN4X
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCIATN4X NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCIATN4X
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      ********************************
+      *   可疑/涉案账号命中登记合规命中档
+      *******************************
+       9729-CALL-CECSPTL-RTN.
+           INITIALIZE                  PCECSPTL.
+           MOVE I-ACCT-NO OF PCECSPT0  TO I-ACCT-NO       OF PCECSPTL.
+           MOVE I-TRF-TYP OF PCECSPT0  TO I-TRF-TYP       OF PCECSPTL.
+           MOVE O-RTRN-CODE OF PCECSPT0
+                                       TO I-SPT-RTRN-CODE OF PCECSPTL.
+           MOVE SYS-TX-TYP             TO I-TX-TYP        OF PCECSPTL.
+           MOVE SYS-LCH-CHANNEL-FLAG   TO I-CHANNEL-FLAG  OF PCECSPTL.
+           MOVE WK-SYS-TX-LOG-NO       TO I-TX-LOG-NO     OF PCECSPTL.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD    OF PCECSPTL.
+           MOVE WK-SYS-TELLER-ID       TO I-TELLER-ID     OF PCECSPTL.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT       OF PCECSPTL.
+           CALL 'CECSPTL' USING        AIF-AREA
+                                       PCECSPTL
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCECSPTL NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCECSPTL
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    查询下一营业日,供切帐窗口期的临界跳日交易比对
+       9748-CALL-CNXTBDT-RTN.
+           INITIALIZE                  PCNXTBDT.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT      OF PCNXTBDT.
+           CALL 'CNXTBDT' USING        AIF-AREA
+                                       PCNXTBDT
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCNXTBDT NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCNXTBDT
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    切帐窗口期临界跳日交易登记至次日更正队列,供主管次日复核
+       9749-CALL-DTCORLOG-RTN.
+           INITIALIZE                  PCDTCORLOG.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO      OF PCDTCORLOG.
+           MOVE I-AMT OF PKSADEP0      TO I-AMT          OF PCDTCORLOG.
+           MOVE I-TX-DT OF PKSADEP0    TO I-TX-DT         OF PCDTCORLOG.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT      OF PCDTCORLOG.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD   OF PCDTCORLOG.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID    OF PCDTCORLOG.
+           CALL 'DTCORLOG' USING       AIF-AREA
+                                       PCDTCORLOG
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCDTCORLOG NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCDTCORLOG
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    TMP档检查点残留"登记中"(上轮重启未完成)登记稽核日志
+       9750-CALL-CKPTLOG-RTN.
+           INITIALIZE                  PCCKPTLOG.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO      OF PCCKPTLOG.
+           MOVE C-SA-TBL-ACN           TO I-TBL-TYPE     OF PCCKPTLOG.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD   OF PCCKPTLOG.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID    OF PCCKPTLOG.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT      OF PCCKPTLOG.
+           CALL 'CKPTLOG' USING        AIF-AREA
+                                       PCCKPTLOG
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCKPTLOG NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCKPTLOG
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    起存金额不足(过账后发现)登记待清算异常清单,供当日核对处理
+       9747-CALL-MBALLOG-RTN.
+           INITIALIZE                  PCMBALLOG.
+           MOVE I-ACCT-NO OF PKSADEP0  TO I-ACCT-NO      OF PCMBALLOG.
+           MOVE SA-ACCT-BAL OF SAACNAMT
+                                       TO I-ACCT-BAL     OF PCMBALLOG.
+           MOVE PD-FDEP-AMT OF O-PDPRTSAA OF PCPDPSA0
+                                       TO I-FDEP-AMT     OF PCMBALLOG.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD   OF PCMBALLOG.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID    OF PCMBALLOG.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT      OF PCMBALLOG.
+           CALL 'MBALLOG' USING        AIF-AREA
+                                       PCMBALLOG
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCMBALLOG NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCMBALLOG
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    集团存款额度超限即时拦截,已处透支状态仅登记提示,不阻断入账
+       9746-CHECK-GRP-LMT-RTN.
+           IF CI-DEPO-LMT OF O-CICOADTL > ZEROS AND
+              I-AMT OF PKSADEP0 > CI-DEPO-LMT OF O-CICOADTL
+           THEN
+             MOVE 'EN305'                TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+           IF CI-OVER-DRAW-AMT OF O-CICOADTL > ZEROS
+           THEN
+             MOVE 'FN033'                TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *    按机构+功能号查询运行期开关，控制CECCII7/CPDPSA0/集团额度管控是否执行
+       9730-CALL-CCTLSW1-RTN.
+           MOVE WK-SYS-BRANCH-STD      TO I-BRANCH-STD    OF PCCTLSW1.
+           MOVE SYS-TX-ID              TO I-TX-ID         OF PCCTLSW1.
+           CALL 'CCTLSW1' USING        AIF-AREA
+                                       PCCTLSW1
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCTLSW1 NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCTLSW1
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+      *********************************
       *    写未登折档SAPRTPRT.
       **********************************
        9801-INSERT-PRT-RTN.
@@ -4038,4 +4671,9 @@ TEST****   END-IF.
        
     
        9999-MESSAGE-HANDLE-RTN.
+      *    按柜员/机构累计消息代码命中次数,供网点主管日终查阅
+           IF AIF-MSG-CODE NOT = SPACES
+           THEN
+             PERFORM 9736-CALL-CMSGLOG-RTN
+           END-IF.
            COPY                        GSYSEHRT.
