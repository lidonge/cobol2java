@@ -0,0 +1,168 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARLOW1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARLOW1                                *
+      * DESCRIPTION........: LOW-BALANCE HISTORY/TREND INQUIRY,       *
+      *                      LISTS EACH TIME SA-LOWEST-BAL WAS        *
+      *                      LOWERED BY KSADEP0 VIA CLOWBAL, WITH THE *
+      *                      TRIGGERING BUSINESS DATE AND TX LOG NO,  *
+      *                      SUMMARIZED PER ACCOUNT                   *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SALOWBAL    R (sequential low-balance log written by CLOWBAL) *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALOWBAL-FILE        ASSIGN TO SALOWBAL
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO LOWBALRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALOWBAL-FILE.
+       01  SALOWBAL-REC.
+           05  LB-ACCT-NO               PIC X(32).
+           05  LB-LOWEST-BAL            PIC S9(16)V9(2) COMP-3.
+           05  LB-TX-LOG-NO             PIC X(24).
+           05  LB-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-LOWBAL-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-TBL-CNT              PIC 9(4)  VALUE ZEROS.
+           05  WK-OVFL-CNT             PIC 9(7)  VALUE ZEROS.
+           05  WK-FOUND-FLG            PIC X(01) VALUE 'N'.
+               88  WK-ACCT-FOUND                 VALUE 'Y'.
+       01  WK-ACCT-TBL.
+           05  WK-ACCT-ENT OCCURS 500 TIMES
+                                       INDEXED BY WK-ACCT-IX.
+               10  WK-TBL-ACCT-NO      PIC X(32).
+               10  WK-TBL-LOWEST-BAL   PIC S9(16)V9(2) COMP-3.
+               10  WK-TBL-BUSN-DT      PIC X(08).
+               10  WK-TBL-TX-LOG-NO    PIC X(24).
+               10  WK-TBL-DROP-CNT     PIC 9(5).
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-LOWEST-BAL          PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BUSN-DT             PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-LOG-NO           PIC X(24).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-DROP-CNT            PIC ZZZZ9.
+           05  FILLER                  PIC X(21) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-LOWBAL-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SALOWBAL-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 最低余额 日期 流水号 次数'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-ACCUM-ACCT-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SALOWBAL-FILE
+               AT END
+                   SET WK-LOWBAL-EOF   TO TRUE
+           END-READ.
+
+      *    按账号累计最近一次调低情况及累计调低次数,表容量500
+       3000-ACCUM-ACCT-RTN.
+           MOVE 'N'                    TO WK-FOUND-FLG.
+           SET WK-ACCT-IX              TO 1.
+           PERFORM 3010-SEARCH-ACCT-RTN
+                   UNTIL WK-ACCT-IX > WK-TBL-CNT
+                      OR WK-ACCT-FOUND.
+           IF NOT WK-ACCT-FOUND
+              AND WK-TBL-CNT < 500
+           THEN
+             ADD 1                     TO WK-TBL-CNT
+             SET WK-ACCT-IX            TO WK-TBL-CNT
+             MOVE LB-ACCT-NO           TO WK-TBL-ACCT-NO(WK-ACCT-IX)
+             MOVE ZEROS                TO WK-TBL-DROP-CNT(WK-ACCT-IX)
+           END-IF.
+           IF WK-ACCT-FOUND OR WK-TBL-CNT < 500
+           THEN
+             MOVE LB-LOWEST-BAL        TO WK-TBL-LOWEST-BAL(WK-ACCT-IX)
+             MOVE LB-BUSN-DT           TO WK-TBL-BUSN-DT(WK-ACCT-IX)
+             MOVE LB-TX-LOG-NO         TO WK-TBL-TX-LOG-NO(WK-ACCT-IX)
+             ADD 1                     TO WK-TBL-DROP-CNT(WK-ACCT-IX)
+           ELSE
+             ADD 1                     TO WK-OVFL-CNT
+           END-IF.
+
+       3010-SEARCH-ACCT-RTN.
+           IF WK-TBL-ACCT-NO(WK-ACCT-IX) = LB-ACCT-NO
+           THEN
+             SET WK-ACCT-FOUND         TO TRUE
+           ELSE
+             SET WK-ACCT-IX            UP BY 1
+           END-IF.
+
+       9000-END-RTN.
+           SET WK-ACCT-IX              TO 1.
+           PERFORM 9010-WRITE-ACCT-RTN
+                   UNTIL WK-ACCT-IX > WK-TBL-CNT.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '调低记录总笔数: '  DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           IF WK-OVFL-CNT > ZEROS
+           THEN
+             MOVE SPACES               TO RPT-LINE
+             STRING '账号表已满,未登记新账号笔数: '
+                                       DELIMITED BY SIZE
+                    WK-OVFL-CNT        DELIMITED BY SIZE
+                                       INTO RPT-LINE
+             WRITE RPT-LINE
+           END-IF.
+           CLOSE                        SALOWBAL-FILE
+                                       RPT-FILE.
+
+       9010-WRITE-ACCT-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE WK-TBL-ACCT-NO(WK-ACCT-IX)
+                                       TO RPT-ACCT-NO.
+           MOVE WK-TBL-LOWEST-BAL(WK-ACCT-IX)
+                                       TO RPT-LOWEST-BAL.
+           MOVE WK-TBL-BUSN-DT(WK-ACCT-IX)
+                                       TO RPT-BUSN-DT.
+           MOVE WK-TBL-TX-LOG-NO(WK-ACCT-IX)
+                                       TO RPT-TX-LOG-NO.
+           MOVE WK-TBL-DROP-CNT(WK-ACCT-IX)
+                                       TO RPT-DROP-CNT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+           SET WK-ACCT-IX              UP BY 1.
