@@ -0,0 +1,115 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARFEA2".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARFEA2                                *
+      * DESCRIPTION........: SAME-DAY PARENT-ACCOUNT (一户通) DETAIL   *
+      *                      INQUIRY. GIVEN ONE PARENT ACCOUNT NUMBER, *
+      *                      LISTS EVERY DEPOSIT POSTED TODAY ACROSS   *
+      *                      ALL OF ITS MARGIN SUB-ACCOUNTS FROM THE   *
+      *                      SAME SAFEASUM LOG WRITTEN BY KSADEP0'S    *
+      *                      CFEASUM CALL, SO STAFF CAN SEE TODAY'S    *
+      *                      ACTIVITY WITHOUT KNOWING EACH SUB-ACCOUNT *
+      *                      NUMBER BEFOREHAND. SEE ALSO KSARFEA1,     *
+      *                      WHICH ROLLS UP TOTALS OVER ALL PARENTS.   *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAFEASUM    R (sequential parent/sub deposit log by CFEASUM)  *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAFEASUM-FILE        ASSIGN TO SAFEASUM
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO FEADTLRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAFEASUM-FILE.
+       01  SAFEASUM-REC.
+           05  FS-PRT-ACCT-NO           PIC X(32).
+           05  FS-SUB-ACCT-NO           PIC X(32).
+           05  FS-TX-AMT                PIC S9(16)V9(2) COMP-3.
+           05  FS-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-FEASUM-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-TOT-AMT              PIC S9(16)V9(2) COMP-3
+                                       VALUE ZEROS.
+           05  WK-TOT-AMT-ED           PIC -(14)9.99.
+      *    柜员输入母账号,只列出其今日的子账号存入明细
+           05  WK-QRY-PRT-ACCT-NO      PIC X(32).
+           05  WK-QRY-BUSN-DT          PIC X(08).
+       01  RPT-DETAIL.
+           05  RPT-SUB-ACCT-NO         PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-AMT              PIC -(14)9.99.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-FEASUM-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAFEASUM-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           ACCEPT WK-QRY-PRT-ACCT-NO   FROM SYSIN.
+           ACCEPT WK-QRY-BUSN-DT       FROM DATE YYYYMMDD.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '子账号 存入金额'      DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+      *    只列出待查母账号今日的子账号存入明细
+           IF FS-PRT-ACCT-NO = WK-QRY-PRT-ACCT-NO AND
+              FS-BUSN-DT     = WK-QRY-BUSN-DT
+           THEN
+             PERFORM 3000-WRITE-DETAIL-RTN
+             ADD 1                     TO WK-TOT-CNT
+             ADD FS-TX-AMT             TO WK-TOT-AMT
+           END-IF.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAFEASUM-FILE
+               AT END
+                   SET WK-FEASUM-EOF   TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE FS-SUB-ACCT-NO         TO RPT-SUB-ACCT-NO.
+           MOVE FS-TX-AMT              TO RPT-TX-AMT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           MOVE WK-TOT-AMT             TO WK-TOT-AMT-ED.
+           STRING '子账号存入合计: '     DELIMITED BY SIZE
+                  WK-TOT-AMT-ED        DELIMITED BY SIZE
+                  '  笔数: '            DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SAFEASUM-FILE
+                                       RPT-FILE.
