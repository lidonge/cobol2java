@@ -0,0 +1,115 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARDTC1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARDTC1                                *
+      * DESCRIPTION........: SAME-DAY FUTURE-DATE CORRECTION QUEUE    *
+      *                      REPORT, FROM THE SADTCORLOG LOG WRITTEN  *
+      *                      BY DTCORLOG WHEN KSADEP0'S INPUT CHECK    *
+      *                      FINDS A NEAR-MISS FUTURE-DATED I-TX-DT   *
+      *                      (EXACTLY THE NEXT BUSINESS DAY) DURING   *
+      *                      THE CHANNEL/CORE CUTOVER WINDOW. THESE   *
+      *                      DEPOSITS ARE HELD FOR SUPERVISOR REVIEW  *
+      *                      INSTEAD OF BEING HARD-REJECTED WITH      *
+      *                      EN276, SO THIS LIST IS THE QUEUE.        *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SADTCORLOG  R (sequential correction-queue log by DTCORLOG)   *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SADTCORLOG-FILE      ASSIGN TO SADTCORLOG
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO DTCORLGRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SADTCORLOG-FILE.
+       01  SADTCORLOG-REC.
+           05  DC-ACCT-NO               PIC X(32).
+           05  DC-AMT                   PIC S9(16)V9(2) COMP-3.
+           05  DC-TX-DT                 PIC X(08).
+           05  DC-BUSN-DT               PIC X(08).
+           05  DC-BRANCH-STD            PIC X(09).
+           05  DC-TELLER-ID             PIC X(12).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-DTCORLOG-EOF               VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+      *    仅列示当日进入队列的待复核交易
+           05  WK-TODAY-DT             PIC X(08).
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-AMT                 PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-DT               PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TELLER-ID           PIC X(12).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-DTCORLOG-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SADTCORLOG-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           ACCEPT WK-TODAY-DT          FROM DATE YYYYMMDD.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 金额 交易日期 柜员'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+      *    只列出当日进入更正队列的临界跳日交易
+           IF DC-BUSN-DT = WK-TODAY-DT
+           THEN
+             PERFORM 3000-WRITE-DETAIL-RTN
+             ADD 1                     TO WK-TOT-CNT
+           END-IF.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SADTCORLOG-FILE
+               AT END
+                   SET WK-DTCORLOG-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE DC-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE DC-AMT                 TO RPT-AMT.
+           MOVE DC-TX-DT               TO RPT-TX-DT.
+           MOVE DC-TELLER-ID           TO RPT-TELLER-ID.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '当日跳日更正队列笔数: '
+                                       DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SADTCORLOG-FILE
+                                       RPT-FILE.
