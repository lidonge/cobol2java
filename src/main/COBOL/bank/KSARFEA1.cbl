@@ -0,0 +1,155 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARFEA1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARFEA1                                *
+      * DESCRIPTION........: PARENT-ACCOUNT (一户通) DEPOSIT SUMMARY, *
+      *                      ROLLS UP TODAY'S SUB-ACCOUNT DEPOSITS    *
+      *                      LOGGED BY KSADEP0 VIA CFEASUM AGAINST    *
+      *                      THEIR WK-FEA-ACCT-NO PARENT ACCOUNT      *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAFEASUM    R (sequential parent/sub deposit log by CFEASUM)  *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAFEASUM-FILE        ASSIGN TO SAFEASUM
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO FEASUMRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAFEASUM-FILE.
+       01  SAFEASUM-REC.
+           05  FS-PRT-ACCT-NO           PIC X(32).
+           05  FS-SUB-ACCT-NO           PIC X(32).
+           05  FS-TX-AMT                PIC S9(16)V9(2) COMP-3.
+           05  FS-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-FEASUM-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-TBL-CNT              PIC 9(4)  VALUE ZEROS.
+           05  WK-OVFL-CNT             PIC 9(7)  VALUE ZEROS.
+           05  WK-FOUND-FLG            PIC X(01) VALUE 'N'.
+               88  WK-PRT-FOUND                  VALUE 'Y'.
+       01  WK-PRT-TBL.
+           05  WK-PRT-ENT OCCURS 500 TIMES
+                                       INDEXED BY WK-PRT-IX.
+               10  WK-PRT-ACCT-NO      PIC X(32).
+               10  WK-PRT-AMT-TOT      PIC S9(16)V9(2) COMP-3.
+               10  WK-PRT-SUB-CNT      PIC 9(5).
+       01  RPT-DETAIL.
+           05  RPT-PRT-ACCT-NO         PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-AMT-TOT             PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-SUB-CNT             PIC ZZZZ9.
+           05  FILLER                  PIC X(61) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-FEASUM-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAFEASUM-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '母账号 存入合计 笔数' DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-ACCUM-PRT-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAFEASUM-FILE
+               AT END
+                   SET WK-FEASUM-EOF   TO TRUE
+           END-READ.
+
+      *    按母账号累加子账号存入金额,表容量500
+       3000-ACCUM-PRT-RTN.
+           MOVE 'N'                    TO WK-FOUND-FLG.
+           SET WK-PRT-IX               TO 1.
+           PERFORM 3010-SEARCH-PRT-RTN
+                   UNTIL WK-PRT-IX > WK-TBL-CNT
+                      OR WK-PRT-FOUND.
+           IF NOT WK-PRT-FOUND
+              AND WK-TBL-CNT < 500
+           THEN
+             ADD 1                     TO WK-TBL-CNT
+             SET WK-PRT-IX             TO WK-TBL-CNT
+             MOVE FS-PRT-ACCT-NO       TO WK-PRT-ACCT-NO(WK-PRT-IX)
+             MOVE ZEROS                TO WK-PRT-AMT-TOT(WK-PRT-IX)
+             MOVE ZEROS                TO WK-PRT-SUB-CNT(WK-PRT-IX)
+           END-IF.
+           IF WK-PRT-FOUND OR WK-TBL-CNT < 500
+           THEN
+             ADD FS-TX-AMT             TO WK-PRT-AMT-TOT(WK-PRT-IX)
+             ADD 1                     TO WK-PRT-SUB-CNT(WK-PRT-IX)
+           ELSE
+             ADD 1                     TO WK-OVFL-CNT
+           END-IF.
+
+       3010-SEARCH-PRT-RTN.
+           IF WK-PRT-ACCT-NO(WK-PRT-IX) = FS-PRT-ACCT-NO
+           THEN
+             SET WK-PRT-FOUND          TO TRUE
+           ELSE
+             SET WK-PRT-IX             UP BY 1
+           END-IF.
+
+       9000-END-RTN.
+           SET WK-PRT-IX               TO 1.
+           PERFORM 9010-WRITE-PRT-RTN
+                   UNTIL WK-PRT-IX > WK-TBL-CNT.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '子账号存入总笔数: ' DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           IF WK-OVFL-CNT > ZEROS
+           THEN
+             MOVE SPACES               TO RPT-LINE
+             STRING '母账号表已满,未登记新母账号笔数: '
+                                       DELIMITED BY SIZE
+                    WK-OVFL-CNT        DELIMITED BY SIZE
+                                       INTO RPT-LINE
+             WRITE RPT-LINE
+           END-IF.
+           CLOSE                        SAFEASUM-FILE
+                                       RPT-FILE.
+
+       9010-WRITE-PRT-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE WK-PRT-ACCT-NO(WK-PRT-IX)
+                                       TO RPT-PRT-ACCT-NO.
+           MOVE WK-PRT-AMT-TOT(WK-PRT-IX)
+                                       TO RPT-AMT-TOT.
+           MOVE WK-PRT-SUB-CNT(WK-PRT-IX)
+                                       TO RPT-SUB-CNT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+           SET WK-PRT-IX               UP BY 1.
