@@ -0,0 +1,122 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARCOA1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARCOA1                                *
+      * DESCRIPTION........: SAME-DAY GROUP-CONSOLIDATION REDIRECT    *
+      *                      INQUIRY, FROM THE SACOARLOG LOG WRITTEN  *
+      *                      BY CCOARLOG WHEN KSADEP0's 3000-NORMAL-  *
+      *                      CHECK-RTN REDIRECTS A SUB-COMPANY        *
+      *                      DEPOSIT TO ITS HEAD-OFFICE ACCOUNT UNDER *
+      *                      REAL-TIME GROUP CONSOLIDATION (SA-COA-   *
+      *                      FLG = C-CI-BRA-OFF). SELECTS TODAY'S     *
+      *                      ENTRIES FOR ONE SUB-COMPANY ACCOUNT SO   *
+      *                      BRANCH STAFF CAN ANSWER "WHERE DID MY    *
+      *                      DEPOSIT GO" WITHOUT READING THE HEAD     *
+      *                      OFFICE'S LEDGER.                         *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SACOARLOG   R (sequential redirect log written by CCOARLOG)   *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SACOARLOG-FILE       ASSIGN TO SACOARLOG
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO COARLGRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SACOARLOG-FILE.
+       01  SACOARLOG-REC.
+           05  CR-SUB-ACCT-NO           PIC X(32).
+           05  CR-HEAD-ACCT-NO          PIC X(32).
+           05  CR-AMT                   PIC S9(16)V9(2) COMP-3.
+           05  CR-BRANCH-STD            PIC X(09).
+           05  CR-TELLER-ID             PIC X(12).
+           05  CR-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-COARLOG-EOF                VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+      * 柜员输入待查询的子公司账号,只列出该账号今日的重定向明细
+           05  WK-QRY-ACCT-NO          PIC X(32).
+           05  WK-QRY-BUSN-DT          PIC X(08).
+       01  RPT-DETAIL.
+           05  RPT-SUB-ACCT-NO         PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-HEAD-ACCT-NO        PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-AMT                 PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TELLER-ID           PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BUSN-DT             PIC X(08).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-COARLOG-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SACOARLOG-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           ACCEPT WK-QRY-ACCT-NO       FROM SYSIN.
+           ACCEPT WK-QRY-BUSN-DT       FROM DATE YYYYMMDD.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '子公司账号 总公司账号 金额 柜员 日期'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+      *    只列出待查子公司账号今日的重定向明细
+           IF CR-SUB-ACCT-NO = WK-QRY-ACCT-NO AND
+              CR-BUSN-DT     = WK-QRY-BUSN-DT
+           THEN
+             PERFORM 3000-WRITE-DETAIL-RTN
+             ADD 1                     TO WK-TOT-CNT
+           END-IF.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SACOARLOG-FILE
+               AT END
+                   SET WK-COARLOG-EOF  TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE CR-SUB-ACCT-NO         TO RPT-SUB-ACCT-NO.
+           MOVE CR-HEAD-ACCT-NO        TO RPT-HEAD-ACCT-NO.
+           MOVE CR-AMT                 TO RPT-AMT.
+           MOVE CR-TELLER-ID           TO RPT-TELLER-ID.
+           MOVE CR-BUSN-DT             TO RPT-BUSN-DT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '重定向明细笔数: '   DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SACOARLOG-FILE
+                                       RPT-FILE.
