@@ -0,0 +1,195 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARCN1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARCN1                                 *
+      * DESCRIPTION........: NIGHTLY RECONCILIATION OF SA-DET-ITEM-N  *
+      *                      (SAACNACN) AGAINST THE ACTUAL COUNT OF   *
+      *                      SAACNTXN DETAIL SEGMENTS ON BSAACND      *
+      * DATA ACCESS TABLE:                                            *
+      * DB NAME | SEGMENT NAME | ACCESS TYPE(R/U/I/D)                *
+      * ---------------------------------------------                *
+      * BSAACND   SAACNACN       R                                   *
+      * BSAACND   SAACNTXN       R                                   *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RCN-RPT-FILE         ASSIGN TO RCNDETRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RCN-RPT-FILE.
+       01  RCN-RPT-LINE                PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  PSACONST.
+           COPY                        PSACONST.
+       01  MEMCONST.
+           COPY                        MEMCONST.
+       01 PDBIMAIN.
+          COPY                         PDBIMAIN.
+       01 DBI-FTCALL.
+          COPY                         FTCALL.
+       01 DBI-RTRN.
+          COPY                         FTRTRN.
+       01 SAACNACN.
+          COPY                         SAACNACN.
+       01 SAACNTXN.
+          COPY                         SAACNTXN.
+       01  AIF-AREA.
+           COPY                        APPAREA.
+       01  WK-AREA.
+           05  WK-TXN-COUNT             PIC 9(7)  VALUE ZEROS.
+           05  WK-MISMATCH-CNT          PIC 9(7)  VALUE ZEROS.
+           05  WK-ACCT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-EOF-FLG               PIC X(01) VALUE 'N'.
+               88  WK-ACN-EOF                     VALUE 'Y'.
+           05  WK-TXN-EOF-FLG           PIC X(01) VALUE 'N'.
+               88  WK-TXN-EOF                     VALUE 'Y'.
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO              PIC X(32).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RPT-DET-ITEM-N           PIC ZZZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RPT-TXN-COUNT            PIC ZZZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RPT-DIFF                 PIC -ZZZZZ9.
+           05  FILLER                   PIC X(63) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-SCAN-ACN-RTN UNTIL WK-ACN-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN OUTPUT                 RCN-RPT-FILE.
+           MOVE SPACES                 TO RCN-RPT-LINE.
+           STRING '账号'      DELIMITED BY SIZE
+                  '     登记明细数  实际明细数  差异'
+                                       DELIMITED BY SIZE
+                                       INTO RCN-RPT-LINE
+           WRITE RCN-RPT-LINE.
+           PERFORM 2010-OPEN-ACN-RTN.
+
+       2010-OPEN-ACN-RTN.
+           INITIALIZE                  PDBIMAIN.
+           INITIALIZE                  SAACNACN.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GN                  TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           MOVE 99                     TO DBI-DB-SEQUENCE.
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNACN
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-ACN-EOF            TO TRUE
+           END-IF.
+
+       2000-SCAN-ACN-RTN.
+           ADD 1                       TO WK-ACCT-CNT
+           PERFORM 3000-COUNT-TXN-RTN
+           IF WK-TXN-COUNT NOT = SA-DET-ITEM-N OF SAACNACN
+           THEN
+             ADD 1                     TO WK-MISMATCH-CNT
+             PERFORM 4000-WRITE-EXCEPTION-RTN
+           END-IF
+           PERFORM 2020-NEXT-ACN-RTN.
+
+       2020-NEXT-ACN-RTN.
+           INITIALIZE                  PDBIMAIN.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GN                  TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNACN
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-ACN-EOF            TO TRUE
+           END-IF.
+
+      *    统计该账号下实际存在的SAACNTXN子段数
+       3000-COUNT-TXN-RTN.
+           MOVE ZEROS                  TO WK-TXN-COUNT.
+           MOVE 'N'                    TO WK-TXN-EOF-FLG.
+           INITIALIZE                  PDBIMAIN.
+           INITIALIZE                  SAACNTXN.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GNP                 TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           MOVE 'SAACNTXN'             TO DBI-SEGMENT-NAME(2).
+           MOVE SA-ACCT-NO OF SAACNACN TO DBI-KEY-VALUE1(1).
+           MOVE '1'                    TO DBI-CMD-CODE(2 , 1).
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNTXN
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           PERFORM 3010-COUNT-LOOP-RTN UNTIL WK-TXN-EOF.
+
+       3010-COUNT-LOOP-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-TXN-EOF            TO TRUE
+           ELSE
+             ADD 1                     TO WK-TXN-COUNT
+             MOVE '0'                  TO DBI-CMD-CODE(2 , 1)
+             CALL 'GDBIMAIN' USING     PDBIMAIN
+                                       SAACNTXN
+                                       AIF-AREA
+             PERFORM 9900-CHECK-DBI-RTN
+           END-IF.
+
+      *    GDBIMAIN返回状态检查,非预期的NOTFOUND以外异常状态即中止
+       9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS NOT = SPACES AND
+              DBI-DB-STATUS NOT = DBI-NORMAL-STATUS(1)
+           THEN
+             MOVE SPACES                TO RCN-RPT-LINE
+             STRING 'GDBIMAIN异常,DBI-DB-STATUS=' DELIMITED BY SIZE
+                    DBI-DB-STATUS        DELIMITED BY SIZE
+                    ' 账号='             DELIMITED BY SIZE
+                    SA-ACCT-NO OF SAACNACN
+                                         DELIMITED BY SIZE
+                                         INTO RCN-RPT-LINE
+             WRITE RCN-RPT-LINE
+             CLOSE                       RCN-RPT-FILE
+             STOP RUN
+           END-IF.
+
+       4000-WRITE-EXCEPTION-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE SA-ACCT-NO OF SAACNACN TO RPT-ACCT-NO.
+           MOVE SA-DET-ITEM-N OF SAACNACN
+                                       TO RPT-DET-ITEM-N.
+           MOVE WK-TXN-COUNT           TO RPT-TXN-COUNT.
+           COMPUTE RPT-DIFF = SA-DET-ITEM-N OF SAACNACN - WK-TXN-COUNT.
+           WRITE RCN-RPT-LINE          FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RCN-RPT-LINE.
+           STRING '账户合计: '         DELIMITED BY SIZE
+                  WK-ACCT-CNT          DELIMITED BY SIZE
+                  '   不平账户数: '    DELIMITED BY SIZE
+                  WK-MISMATCH-CNT      DELIMITED BY SIZE
+                                       INTO RCN-RPT-LINE
+           WRITE RCN-RPT-LINE.
+           CLOSE                        RCN-RPT-FILE.
