@@ -0,0 +1,72 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARLEX1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARLEX1                                *
+      * DESCRIPTION........: PRINTS THE CURRENT TRANSACTION-LIMIT     *
+      *                      AUTHORIZATION/ACCUMULATION EXEMPTION     *
+      *                      LIST MAINTAINED IN KSADEP0'S             *
+      *                      WK-LIMIT-EXEMPT-LIST, SO BRANCH RISK     *
+      *                      STAFF CAN REVIEW WHICH TRANSACTION CODES *
+      *                      CURRENTLY BYPASS 9726-CALL-PCCMROB1-RTN  *
+      *                      WITHOUT READING THE PROGRAM SOURCE.      *
+      *                      THE LIST ITSELF LIVES IN COPYBOOK        *
+      *                      PSALMTEX, SHARED WITH KSADEP0.           *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * (NONE - STATIC CONFIGURATION EXTRACT)                         *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE             ASSIGN TO LIMEXRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * 交易限额授权例外清单:与KSADEP0共用同一份PSALMTEX
+           COPY                        PSALMTEX.
+       01  WK-LIMIT-EXEMPT-IX          PIC 9(02) COMP VALUE 1.
+       01  WK-LIMIT-EXEMPT-NO-ED       PIC Z9.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-WRITE-EXEMPT-RTN
+                   UNTIL WK-LIMIT-EXEMPT-IX > WK-LIMIT-EXEMPT-CNT.
+           CLOSE                        RPT-FILE.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '限额授权例外清单-序号 交易码'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-WRITE-EXEMPT-RTN.
+           MOVE WK-LIMIT-EXEMPT-IX     TO WK-LIMIT-EXEMPT-NO-ED.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING WK-LIMIT-EXEMPT-NO-ED
+                                       DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WK-LIMIT-EXEMPT-COD(WK-LIMIT-EXEMPT-IX)
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           ADD 1                       TO WK-LIMIT-EXEMPT-IX.
