@@ -0,0 +1,172 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARCAP1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARCAP1                                *
+      * DESCRIPTION........: DAILY EXCEPTIONS REPORT OF CAPITAL-      *
+      *                      ACCOUNT DEPOSITS REJECTED UNDER EN303/   *
+      *                      EN304, LOGGED BY KSADEP0 VIA CCAPEXC TO  *
+      *                      SACAPEXC, BROKEN OUT BY BRANCH           *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SACAPEXC    R (sequential exceptions log written by CCAPEXC)  *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SACAPEXC-FILE        ASSIGN TO SACAPEXC
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO CAPEXCRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SACAPEXC-FILE.
+       01  SACAPEXC-REC.
+           05  CP-ACCT-NO              PIC X(32).
+           05  CP-RJCT-CODE            PIC X(05).
+           05  CP-DSCRP-COD            PIC X(04).
+           05  CP-TX-AMT               PIC S9(16)V9(2) COMP-3.
+           05  CP-CLN-AMT              PIC S9(16)V9(2) COMP-3.
+           05  CP-BRANCH-STD           PIC X(09).
+           05  CP-BUSN-DT              PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-CAPEXC-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-TBL-CNT              PIC 9(4)  VALUE ZEROS.
+           05  WK-OVFL-CNT             PIC 9(7)  VALUE ZEROS.
+           05  WK-FOUND-FLG            PIC X(01) VALUE 'N'.
+               88  WK-BRH-FOUND                  VALUE 'Y'.
+       01  WK-BRH-TBL.
+           05  WK-BRH-ENT OCCURS 300 TIMES
+                                       INDEXED BY WK-BRH-IX.
+               10  WK-BRH-STD          PIC X(09).
+               10  WK-BRH-CNT          PIC 9(7).
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-RJCT-CODE           PIC X(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-DSCRP-COD           PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-AMT              PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-CLN-AMT             PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BRANCH-STD          PIC X(09).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-CAPEXC-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SACAPEXC-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 拒绝码 摘要 金额 余额 机构'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           PERFORM 3100-ACCUM-BRH-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SACAPEXC-FILE
+               AT END
+                   SET WK-CAPEXC-EOF   TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE CP-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE CP-RJCT-CODE           TO RPT-RJCT-CODE.
+           MOVE CP-DSCRP-COD           TO RPT-DSCRP-COD.
+           MOVE CP-TX-AMT              TO RPT-TX-AMT.
+           MOVE CP-CLN-AMT             TO RPT-CLN-AMT.
+           MOVE CP-BRANCH-STD          TO RPT-BRANCH-STD.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+      *    按机构累计被拒笔数,表容量300,超出计入溢出计数
+      *    WK-OVFL-CNT,于报表末尾列示,不再新增分组
+       3100-ACCUM-BRH-RTN.
+           MOVE 'N'                    TO WK-FOUND-FLG.
+           SET WK-BRH-IX               TO 1.
+           PERFORM 3110-SEARCH-BRH-RTN
+                   UNTIL WK-BRH-IX > WK-TBL-CNT
+                      OR WK-BRH-FOUND.
+           IF NOT WK-BRH-FOUND
+           THEN
+             IF WK-TBL-CNT < 300
+             THEN
+               ADD 1                   TO WK-TBL-CNT
+               SET WK-BRH-IX           TO WK-TBL-CNT
+               MOVE CP-BRANCH-STD      TO WK-BRH-STD(WK-BRH-IX)
+               MOVE 1                  TO WK-BRH-CNT(WK-BRH-IX)
+             ELSE
+               ADD 1                   TO WK-OVFL-CNT
+             END-IF
+           END-IF.
+
+       3110-SEARCH-BRH-RTN.
+           IF WK-BRH-STD(WK-BRH-IX) = CP-BRANCH-STD
+           THEN
+             ADD 1                     TO WK-BRH-CNT(WK-BRH-IX)
+             SET WK-BRH-FOUND          TO TRUE
+           ELSE
+             SET WK-BRH-IX             UP BY 1
+           END-IF.
+
+       9000-END-RTN.
+           SET WK-BRH-IX               TO 1.
+           PERFORM 9010-WRITE-BRH-RTN
+                   UNTIL WK-BRH-IX > WK-TBL-CNT.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '资本金拒绝总笔数: ' DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           IF WK-OVFL-CNT > ZEROS
+           THEN
+             MOVE SPACES               TO RPT-LINE
+             STRING '机构表已满,未单独列示机构笔数: '
+                                       DELIMITED BY SIZE
+                    WK-OVFL-CNT        DELIMITED BY SIZE
+                                       INTO RPT-LINE
+             WRITE RPT-LINE
+           END-IF.
+           CLOSE                        SACAPEXC-FILE
+                                       RPT-FILE.
+
+       9010-WRITE-BRH-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '机构:'               DELIMITED BY SIZE
+                  WK-BRH-STD(WK-BRH-IX) DELIMITED BY SIZE
+                  ' 笔数:'              DELIMITED BY SIZE
+                  WK-BRH-CNT(WK-BRH-IX) DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           SET WK-BRH-IX               UP BY 1.
+
