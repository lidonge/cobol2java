@@ -0,0 +1,277 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARAGR1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARAGR1                                *
+      * DESCRIPTION........: NIGHTLY SWEEP OF BSAACND FOR SAACNAGR    *
+      *                      (AGREEMENT DEPOSIT TIER) SEGMENTS WHOSE  *
+      *                      SA-NGO-CNCL-DT HAS PASSED, CLOSING THEM  *
+      *                      PROACTIVELY THE SAME WAY KSADEP0's       *
+      *                      5611-CLOSE-SAACNAGR-RTN DOES PER-ACCOUNT *
+      * DATA ACCESS TABLE:                                            *
+      * DB NAME | SEGMENT NAME | ACCESS TYPE(R/U/I/D)                *
+      * ---------------------------------------------                *
+      * BSAACND   SAACNACN       R                                   *
+      * BSAACND   SAACNAMT       R                                   *
+      * BSAACND   SAACNAGR       R/D (closed once expired)           *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE             ASSIGN TO AGRSWPRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  PSACONST.
+           COPY                        PSACONST.
+       01  MEMCONST.
+           COPY                        MEMCONST.
+       01 PDBIMAIN.
+          COPY                         PDBIMAIN.
+       01 DBI-FTCALL.
+          COPY                         FTCALL.
+       01 DBI-RTRN.
+          COPY                         FTRTRN.
+       01 SAACNACN.
+          COPY                         SAACNACN.
+       01 SAACNAMT.
+          COPY                         SAACNAMT.
+       01 SAACNAGR.
+          COPY                         SAACNAGR.
+       01  AIF-AREA.
+           COPY                        APPAREA.
+       01  WK-AREA.
+           05  WK-BUSN-DT               PIC X(08).
+           05  WK-ACCT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-CLOSE-CNT             PIC 9(7)  VALUE ZEROS.
+           05  WK-ACN-EOF-FLG           PIC X(01) VALUE 'N'.
+               88  WK-ACN-EOF                     VALUE 'Y'.
+           05  WK-AMT-EOF-FLG           PIC X(01) VALUE 'N'.
+               88  WK-AMT-EOF                     VALUE 'Y'.
+           05  WK-AGR-EOF-FLG           PIC X(01) VALUE 'N'.
+               88  WK-AGR-EOF                     VALUE 'Y'.
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO              PIC X(32).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RPT-NGO-PRDT             PIC X(04).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RPT-NGO-CNCL-DT          PIC X(08).
+           05  FILLER                   PIC X(84) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-SCAN-ACN-RTN UNTIL WK-ACN-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           ACCEPT WK-BUSN-DT           FROM DATE YYYYMMDD.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号   协定期次   到期日'  DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-OPEN-ACN-RTN.
+
+       2010-OPEN-ACN-RTN.
+           INITIALIZE                  PDBIMAIN.
+           INITIALIZE                  SAACNACN.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GN                  TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           MOVE 99                     TO DBI-DB-SEQUENCE.
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNACN
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-ACN-EOF            TO TRUE
+           END-IF.
+
+       2000-SCAN-ACN-RTN.
+           ADD 1                       TO WK-ACCT-CNT
+           PERFORM 3000-SCAN-AMT-RTN
+           PERFORM 2020-NEXT-ACN-RTN.
+
+       2020-NEXT-ACN-RTN.
+           INITIALIZE                  PDBIMAIN.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GN                  TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNACN
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-ACN-EOF            TO TRUE
+           END-IF.
+
+      *    扫描该账号下每一笔SAACNAMT币别记录
+       3000-SCAN-AMT-RTN.
+           MOVE 'N'                    TO WK-AMT-EOF-FLG.
+           PERFORM 3010-OPEN-AMT-RTN.
+           PERFORM 3020-AMT-LOOP-RTN UNTIL WK-AMT-EOF.
+
+       3010-OPEN-AMT-RTN.
+           INITIALIZE                  PDBIMAIN.
+           INITIALIZE                  SAACNAMT.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GNP                 TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           MOVE 'SAACNAMT'             TO DBI-SEGMENT-NAME(2).
+           MOVE SA-ACCT-NO OF SAACNACN TO DBI-KEY-VALUE1(1).
+           MOVE '1'                    TO DBI-CMD-CODE(2 , 1).
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNAMT
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-AMT-EOF            TO TRUE
+           END-IF.
+
+       3020-AMT-LOOP-RTN.
+           PERFORM 4000-SCAN-AGR-RTN.
+           PERFORM 3030-NEXT-AMT-RTN.
+
+       3030-NEXT-AMT-RTN.
+           INITIALIZE                  PDBIMAIN.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GNP                 TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           MOVE 'SAACNAMT'             TO DBI-SEGMENT-NAME(2).
+           MOVE '0'                    TO DBI-CMD-CODE(2 , 1).
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNAMT
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-AMT-EOF            TO TRUE
+           END-IF.
+
+      *    扫描该币别下每一档协定存款分层,到期即关闭;扫描完毕后
+      *    统一关闭本次SAACNAGR路径,不在逐笔到期时关闭
+       4000-SCAN-AGR-RTN.
+           MOVE 'N'                    TO WK-AGR-EOF-FLG.
+           PERFORM 4010-OPEN-AGR-RTN.
+           PERFORM 4020-AGR-LOOP-RTN UNTIL WK-AGR-EOF.
+           PERFORM 5000-CLOSE-AGR-RTN.
+
+       4010-OPEN-AGR-RTN.
+           INITIALIZE                  PDBIMAIN.
+           INITIALIZE                  SAACNAGR.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GNP                 TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           MOVE 'SAACNAMT'             TO DBI-SEGMENT-NAME(2).
+           MOVE 'SAACNAGR'             TO DBI-SEGMENT-NAME(3).
+           MOVE SA-ACCT-NO OF SAACNACN TO DBI-KEY-VALUE1(1).
+           MOVE '1'                    TO DBI-CMD-CODE(3 , 1).
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNAGR
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-AGR-EOF            TO TRUE
+           ELSE
+             PERFORM 4030-CHECK-EXPIRE-RTN
+           END-IF.
+
+       4020-AGR-LOOP-RTN.
+           INITIALIZE                  PDBIMAIN.
+           MOVE FT-RTRN-NOTFOUND       TO DBI-NORMAL-STATUS(1).
+           MOVE 'BSAACND'              TO DBI-DB-NAME.
+           MOVE FT-GNP                 TO DBI-FT-NAME.
+           MOVE 'SAACNACN'             TO DBI-SEGMENT-NAME(1).
+           MOVE 'SAACNAMT'             TO DBI-SEGMENT-NAME(2).
+           MOVE 'SAACNAGR'             TO DBI-SEGMENT-NAME(3).
+           MOVE '0'                    TO DBI-CMD-CODE(3 , 1).
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNAGR
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS = FT-RTRN-NOTFOUND
+           THEN
+             SET WK-AGR-EOF            TO TRUE
+           ELSE
+             PERFORM 4030-CHECK-EXPIRE-RTN
+           END-IF.
+
+      *    标记到期分层,登记明细供次日核对;实际的FT-CLOSE-C路径
+      *    关闭统一在4000-SCAN-AGR-RTN扫描完毕后做一次,不逐笔关闭
+       4030-CHECK-EXPIRE-RTN.
+           IF SA-NGO-CNCL-DT OF SAACNAGR NOT = SPACES AND
+              SA-NGO-CNCL-DT OF SAACNAGR <  WK-BUSN-DT
+           THEN
+             PERFORM 5010-WRITE-DETAIL-RTN
+             ADD 1                     TO WK-CLOSE-CNT
+           END-IF.
+
+      *    关闭本次SAACNAGR扫描路径,同KSADEP0.5611-CLOSE-SAACNAGR-RTN
+      *    一样,扫描完毕后一次性调用,传AIF-AREA第三参数并检查返回状态
+       5000-CLOSE-AGR-RTN.
+           MOVE FT-CLOSE-C             TO DBI-FT-NAME.
+           CALL 'GDBIMAIN' USING       PDBIMAIN
+                                       SAACNAGR
+                                       AIF-AREA.
+           PERFORM 9900-CHECK-DBI-RTN.
+
+      *    GDBIMAIN返回状态检查,非预期的NOTFOUND以外异常状态即中止
+       9900-CHECK-DBI-RTN.
+           IF DBI-DB-STATUS NOT = SPACES AND
+              DBI-DB-STATUS NOT = DBI-NORMAL-STATUS(1)
+           THEN
+             MOVE SPACES                TO RPT-LINE
+             STRING 'GDBIMAIN异常,DBI-DB-STATUS=' DELIMITED BY SIZE
+                    DBI-DB-STATUS        DELIMITED BY SIZE
+                    ' 账号='             DELIMITED BY SIZE
+                    SA-ACCT-NO OF SAACNACN
+                                         DELIMITED BY SIZE
+                                         INTO RPT-LINE
+             WRITE RPT-LINE
+             CLOSE                       RPT-FILE
+             STOP RUN
+           END-IF.
+
+       5010-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE SA-ACCT-NO OF SAACNACN TO RPT-ACCT-NO.
+           MOVE SA-NGO-PRDT OF SAACNAGR
+                                       TO RPT-NGO-PRDT.
+           MOVE SA-NGO-CNCL-DT OF SAACNAGR
+                                       TO RPT-NGO-CNCL-DT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '扫描账户数: '       DELIMITED BY SIZE
+                  WK-ACCT-CNT          DELIMITED BY SIZE
+                  '   关闭分层数: '    DELIMITED BY SIZE
+                  WK-CLOSE-CNT         DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        RPT-FILE.
