@@ -0,0 +1,24 @@
+      ****************************************************************
+      * COPYBOOK NAME......: PSALMTEX                                 *
+      * DESCRIPTION........: 交易限额授权例外清单 - 凡命中本清单的交易 *
+      *                      码,存款处理时不累计限额控制(跳过         *
+      *                      9726-CALL-PCCMROB1-RTN的限额授权/累计检查)*
+      *                      KSADEP0与稽核报表KSARLEX1共同COPY本清单,  *
+      *                      新增/删除例外交易码只需改这一处           *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       01  WK-LIMIT-EXEMPT-LIST.
+           05  FILLER                  PIC X(09) VALUE 'PR0071801'.
+           05  FILLER                  PIC X(09) VALUE 'PR0071401'.
+           05  FILLER                  PIC X(09) VALUE 'PR0070901'.
+           05  FILLER                  PIC X(09) VALUE 'PR0070802'.
+           05  FILLER                  PIC X(09) VALUE 'PR0072201'.
+           05  FILLER                  PIC X(09) VALUE 'CR0523505'.
+           05  FILLER                  PIC X(09) VALUE 'CR0523507'.
+           05  FILLER                  PIC X(09) VALUE 'CR0523508'.
+       01  WK-LIMIT-EXEMPT-TBL REDEFINES WK-LIMIT-EXEMPT-LIST.
+           05  WK-LIMIT-EXEMPT-COD     PIC X(09) OCCURS 8 TIMES.
+       01  WK-LIMIT-EXEMPT-CNT         PIC 9(02) COMP VALUE 8.
