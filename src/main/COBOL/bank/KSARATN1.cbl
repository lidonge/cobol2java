@@ -0,0 +1,101 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARATN1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARATN1                                *
+      * DESCRIPTION........: DAILY EXTRACT OF ANTI-MONEY-LAUNDERING   *
+      *                      MONITORING/ATTENTION TRIGGER HITS        *
+      *                      LOGGED BY KSADEP0 VIA CCIATNEX TO        *
+      *                      SACIATNEX, FOR UNIFIED AML REVIEW        *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SACIATNEX   R (sequential trigger log written by CCIATNEX)    *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SACIATNEX-FILE       ASSIGN TO SACIATNEX
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO ATNEXTRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SACIATNEX-FILE.
+       01  SACIATNEX-REC.
+           05  AT-ACCT-NO              PIC X(32).
+           05  AT-TX-LOG-NO            PIC X(24).
+           05  AT-CALL-SITE            PIC X(05).
+           05  AT-BUSN-DT              PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-ATNEX-EOF                  VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-LOG-NO           PIC X(24).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-CALL-SITE           PIC X(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BUSN-DT             PIC X(08).
+           05  FILLER                  PIC X(57) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-ATNEX-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SACIATNEX-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 流水号 触发点 日期' DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SACIATNEX-FILE
+               AT END
+                   SET WK-ATNEX-EOF    TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE AT-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE AT-TX-LOG-NO           TO RPT-TX-LOG-NO.
+           MOVE AT-CALL-SITE           TO RPT-CALL-SITE.
+           MOVE AT-BUSN-DT             TO RPT-BUSN-DT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '监控触发总笔数: '   DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SACIATNEX-FILE
+                                       RPT-FILE.
+
