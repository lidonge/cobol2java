@@ -0,0 +1,130 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARPSB1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARPSB1                                *
+      * DESCRIPTION........: BRANCH-LEVEL OUTSTANDING-PASSBOOK REPORT,*
+      *                      FROM THE SAPSBKLOG LOG WRITTEN BY        *
+      *                      PSBKLOG WHEN GSA01060'S 9704-CALL-       *
+      *                      CSAPME0-RTN REGISTERS A MEDIUM RECORD AS *
+      *                      C-SA-NOT-HANDOUT-PSBK (CENTERCUT/BATCH   *
+      *                      OPEN PENDING PHYSICAL PASSBOOK ISSUE).   *
+      *                      LISTS EVERY ACCOUNT STILL PENDING BEYOND *
+      *                      WK-AGE-DAYS DAYS OLD SO THE BRANCH CAN   *
+      *                      CHASE UP THE PHYSICAL HANDOUT.           *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAPSBKLOG   R (sequential outstanding-passbook log by         *
+      *               PSBKLOG)                                       *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAPSBKLOG-FILE       ASSIGN TO SAPSBKLOG
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO PSBKOSRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAPSBKLOG-FILE.
+       01  SAPSBKLOG-REC.
+           05  PB-ACCT-NO               PIC X(32).
+           05  PB-BRANCH-STD            PIC X(09).
+           05  PB-TELLER-ID             PIC X(12).
+           05  PB-OPAC-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-PSBKLOG-EOF                VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-OUT-CNT              PIC 9(7)  VALUE ZEROS.
+      * 未领存折超过该天数视为超期,需网点跟催领取
+           05  WK-AGE-DAYS             PIC 9(03) VALUE 15.
+           05  WK-TODAY-DT             PIC X(08).
+           05  WK-AGE-ACT-DAYS         PIC 9(07).
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BRANCH-STD          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TELLER-ID           PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-OPAC-DT             PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-AGE-DAYS-ED         PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-OUT-FLG             PIC X(06).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-PSBKLOG-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAPSBKLOG-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+      *    取系统当前营业日期,用作超期天数计算基准
+           ACCEPT WK-TODAY-DT          FROM DATE YYYYMMDD.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 机构 柜员 登记日期 天数 超期'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAPSBKLOG-FILE
+               AT END
+                   SET WK-PSBKLOG-EOF  TO TRUE
+           END-READ.
+
+      *    超过WK-AGE-DAYS天仍未领取存折的账号标记为超期
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE PB-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE PB-BRANCH-STD          TO RPT-BRANCH-STD.
+           MOVE PB-TELLER-ID           TO RPT-TELLER-ID.
+           MOVE PB-OPAC-DT             TO RPT-OPAC-DT.
+           COMPUTE WK-AGE-ACT-DAYS =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WK-TODAY-DT))
+             - FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(PB-OPAC-DT)).
+           MOVE WK-AGE-ACT-DAYS        TO RPT-AGE-DAYS-ED.
+           MOVE SPACES                 TO RPT-OUT-FLG.
+           IF WK-AGE-ACT-DAYS > WK-AGE-DAYS
+           THEN
+             MOVE '超期'               TO RPT-OUT-FLG
+             ADD 1                     TO WK-OUT-CNT
+           END-IF.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '未领存折总笔数: '   DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                  '   超期笔数: '      DELIMITED BY SIZE
+                  WK-OUT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SAPSBKLOG-FILE
+                                       RPT-FILE.
