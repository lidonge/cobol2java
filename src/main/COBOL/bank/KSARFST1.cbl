@@ -0,0 +1,107 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARFST1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARFST1                                *
+      * DESCRIPTION........: SAME-DAY ACTIVITY REPORT OF ACCOUNTS     *
+      *                      WHOSE FIRST TRANSACTION OF THE BUSINESS  *
+      *                      DAY WAS A KSADEP0 DEPOSIT, LOGGED BY     *
+      *                      CFSTACT TO SAFSTACT, FOR RECONCILIATION  *
+      *                      AGAINST BRANCH CASH-DRAWER ACTIVITY      *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAFSTACT    R (sequential first-activity log by CFSTACT)      *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAFSTACT-FILE        ASSIGN TO SAFSTACT
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO FSTACTRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAFSTACT-FILE.
+       01  SAFSTACT-REC.
+           05  FA-ACCT-NO               PIC X(32).
+           05  FA-TX-AMT                PIC S9(16)V9(2) COMP-3.
+           05  FA-TELLER-ID             PIC X(12).
+           05  FA-BRANCH-STD            PIC X(09).
+           05  FA-BUSN-DT               PIC X(08).
+           05  FA-TX-TM                 PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-FSTACT-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-AMT              PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TELLER-ID           PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BRANCH-STD          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-TM               PIC X(08).
+           05  FILLER                  PIC X(22) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-FSTACT-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAFSTACT-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 金额 柜员 机构 时间'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAFSTACT-FILE
+               AT END
+                   SET WK-FSTACT-EOF   TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE FA-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE FA-TX-AMT              TO RPT-TX-AMT.
+           MOVE FA-TELLER-ID           TO RPT-TELLER-ID.
+           MOVE FA-BRANCH-STD          TO RPT-BRANCH-STD.
+           MOVE FA-TX-TM               TO RPT-TX-TM.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '首笔存款活动总笔数: ' DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SAFSTACT-FILE
+                                       RPT-FILE.
