@@ -0,0 +1,110 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARBKD1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARBKD1                                *
+      * DESCRIPTION........: DAILY DEFAULT/UNASSIGNED MULTI-LEVEL     *
+      *                      ACCOUNT-BOOK REPORT, FROM THE SABKHDEF   *
+      *                      LOG WRITTEN BY BKHDEFLG WHEN KSADEP0'S   *
+      *                      5000-SERIES OUTPUT PREPARATION DEFAULTS  *
+      *                      I-BKH-NO TO C-SA-BKH-WAT (99999) FOR AN  *
+      *                      ACCOUNT SIGNED UP FOR MULTI-LEVEL BOOKS  *
+      *                      WHOSE TRANSACTION CARRIED NO EXPLICIT    *
+      *                      BOOK NUMBER, SO ACCOUNT OFFICERS CAN     *
+      *                      FOLLOW UP ON WHICH REAL SUB-LEDGER THE   *
+      *                      MONEY BELONGS IN.                        *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SABKHDEF    R (sequential default-book log by BKHDEFLG)       *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SABKHDEF-FILE        ASSIGN TO SABKHDEF
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO BKHDEFRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SABKHDEF-FILE.
+       01  SABKHDEF-REC.
+           05  BD-ACCT-NO               PIC X(32).
+           05  BD-AMT                   PIC S9(16)V9(2) COMP-3.
+           05  BD-BRANCH-STD            PIC X(09).
+           05  BD-TELLER-ID             PIC X(12).
+           05  BD-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-BKHDEF-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-AMT                 PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BRANCH-STD          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TELLER-ID           PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BUSN-DT             PIC X(08).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-BKHDEF-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SABKHDEF-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 金额 机构 柜员 日期'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SABKHDEF-FILE
+               AT END
+                   SET WK-BKHDEF-EOF   TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE BD-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE BD-AMT                 TO RPT-AMT.
+           MOVE BD-BRANCH-STD          TO RPT-BRANCH-STD.
+           MOVE BD-TELLER-ID           TO RPT-TELLER-ID.
+           MOVE BD-BUSN-DT             TO RPT-BUSN-DT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '默认账簿存入笔数: '  DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SABKHDEF-FILE
+                                       RPT-FILE.
