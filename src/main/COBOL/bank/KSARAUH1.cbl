@@ -0,0 +1,153 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARAUH1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARAUH1                                *
+      * DESCRIPTION........: DAILY ACCOUNT-OPENING AUTHORIZATION-     *
+      *                      OVERRIDE EXCEPTIONS REPORT, BROKEN OUT   *
+      *                      BY WHICH OF THE 15 TFT-REASON-AUTHORY    *
+      *                      REASON CODES FIRED, FROM THE SAAUHLOG    *
+      *                      LOG WRITTEN BY CAUHLOG WHEN GSA01060'S   *
+      *                      5510-ADD-CMAUHAUH-RTN REGISTERS AN       *
+      *                      OVER-LIMIT OPEN-ACCOUNT AUTHORIZATION    *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAAUHLOG    R (sequential authorization-override log by      *
+      *               CAUHLOG)                                       *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAAUHLOG-FILE        ASSIGN TO SAAUHLOG
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO AUHLOGRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAAUHLOG-FILE.
+       01  SAAUHLOG-REC.
+           05  AU-ACCT-NO               PIC X(32).
+           05  AU-CUST-NO               PIC X(15).
+           05  AU-CUST-NAME             PIC X(60).
+           05  AU-AGT-CUST-NO           PIC X(15).
+           05  AU-AGT-CUST-NAME         PIC X(60).
+           05  AU-REASON                PIC X(15).
+           05  AU-BRANCH-STD            PIC X(09).
+           05  AU-TELLER-ID             PIC X(12).
+           05  AU-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  PSACONST.
+           COPY                        PSACONST.
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-AUHLOG-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-RSN-IX               PIC 9(02) COMP.
+      * 按15个授权例外原因代码逐一累计命中笔数
+       01  WK-RSN-TBL.
+           05  WK-RSN-CNT OCCURS 15 TIMES
+                                       PIC 9(7) VALUE ZEROS.
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-CUST-NO             PIC X(15).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-REASON              PIC X(15).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-AGT-CUST-NO         PIC X(15).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BRANCH-STD          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-BUSN-DT             PIC X(08).
+       01  WK-RSN-NO-ED                PIC Z9.
+       01  WK-RSN-CNT-ED               PIC ZZZZZZ9.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-AUHLOG-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAAUHLOG-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 客户号 原因 代理人 机构 日期'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           PERFORM 3100-TALLY-REASON-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAAUHLOG-FILE
+               AT END
+                   SET WK-AUHLOG-EOF   TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE AU-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE AU-CUST-NO             TO RPT-CUST-NO.
+           MOVE AU-REASON              TO RPT-REASON.
+           MOVE AU-AGT-CUST-NO         TO RPT-AGT-CUST-NO.
+           MOVE AU-BRANCH-STD          TO RPT-BRANCH-STD.
+           MOVE AU-BUSN-DT             TO RPT-BUSN-DT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+      *    逐一检查15个原因代码栏位,命中的累加对应计数器
+       3100-TALLY-REASON-RTN.
+           MOVE 1                      TO WK-RSN-IX.
+           PERFORM 3110-CHECK-REASON-RTN
+                   UNTIL WK-RSN-IX > 15.
+
+       3110-CHECK-REASON-RTN.
+           IF AU-REASON(WK-RSN-IX:1) = C-CM-VALID OF PSACONST
+           THEN
+             ADD 1                     TO WK-RSN-CNT(WK-RSN-IX)
+           END-IF.
+           ADD 1                       TO WK-RSN-IX.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '例外登记总笔数: '   DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE 1                      TO WK-RSN-IX.
+           PERFORM 9010-WRITE-RSN-RTN
+                   UNTIL WK-RSN-IX > 15.
+           CLOSE                        SAAUHLOG-FILE
+                                       RPT-FILE.
+
+       9010-WRITE-RSN-RTN.
+           MOVE WK-RSN-IX              TO WK-RSN-NO-ED.
+           MOVE WK-RSN-CNT(WK-RSN-IX)  TO WK-RSN-CNT-ED.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '原因'               DELIMITED BY SIZE
+                  WK-RSN-NO-ED         DELIMITED BY SIZE
+                  ' 笔数:'             DELIMITED BY SIZE
+                  WK-RSN-CNT-ED        DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           ADD 1                       TO WK-RSN-IX.
