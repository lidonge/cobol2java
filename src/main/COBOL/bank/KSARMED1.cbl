@@ -0,0 +1,123 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARMED1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARMED1                                *
+      * DESCRIPTION........: PER LEGAL-ENTITY-CUSTOMER MEDIA-COUNT-BY-*
+      *                      TYPE INQUIRY REPORT, FROM THE SAMEDLOG   *
+      *                      LOG WRITTEN BY MEDLOG EVERY TIME GSA01060*
+      *                      9720-CALL-CECACND-RTN CHECKS A CECACND   *
+      *                      MEDIUM-TYPE COUNT/LIMIT FOR A LEGAL-     *
+      *                      ENTITY CUSTOMER, SHOWING ALL MEDIA TYPES *
+      *                      SIDE BY SIDE SO A RELATIONSHIP MANAGER   *
+      *                      CAN SEE HOW CLOSE A CORPORATE CUSTOMER   *
+      *                      IS TO ANY OF THEIR MEDIA CEILINGS        *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAMEDLOG    R (sequential media-count log written by MEDLOG)  *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMEDLOG-FILE        ASSIGN TO SAMEDLOG
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO MEDLOGRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMEDLOG-FILE.
+       01  SAMEDLOG-REC.
+           05  ML-CUST-NO               PIC X(15).
+           05  ML-LEGAL-ID              PIC X(15).
+           05  ML-MEDIA-TYP             PIC X(01).
+           05  ML-OPEN-CNT              PIC 9(05).
+           05  ML-LIMIT-CNT             PIC 9(05).
+           05  ML-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-MEDLOG-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-NEAR-CNT             PIC 9(7)  VALUE ZEROS.
+       01  RPT-DETAIL.
+           05  RPT-CUST-NO             PIC X(15).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-LEGAL-ID            PIC X(15).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-MEDIA-TYP           PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-OPEN-CNT-ED         PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-LIMIT-CNT-ED        PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-WARN-FLG            PIC X(04).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-MEDLOG-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAMEDLOG-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '客户号 法人号 介质 数量 限额 预警'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAMEDLOG-FILE
+               AT END
+                   SET WK-MEDLOG-EOF   TO TRUE
+           END-READ.
+
+      *    某介质类型的开户数量达到限额时标记预警,供关系经理提前跟进
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE ML-CUST-NO             TO RPT-CUST-NO.
+           MOVE ML-LEGAL-ID            TO RPT-LEGAL-ID.
+           MOVE ML-MEDIA-TYP           TO RPT-MEDIA-TYP.
+           MOVE ML-OPEN-CNT            TO RPT-OPEN-CNT-ED.
+           MOVE ML-LIMIT-CNT           TO RPT-LIMIT-CNT-ED.
+           MOVE SPACES                 TO RPT-WARN-FLG.
+           IF ML-LIMIT-CNT > ZEROS AND
+              ML-OPEN-CNT >= ML-LIMIT-CNT
+           THEN
+             MOVE '预警'               TO RPT-WARN-FLG
+             ADD 1                     TO WK-NEAR-CNT
+           END-IF.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '登记总笔数: '       DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                  '   预警笔数: '      DELIMITED BY SIZE
+                  WK-NEAR-CNT          DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SAMEDLOG-FILE
+                                       RPT-FILE.
