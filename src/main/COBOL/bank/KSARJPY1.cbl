@@ -0,0 +1,150 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARJPY1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARJPY1                                *
+      * DESCRIPTION........: DAILY COUNT-BY-TELLER REPORT OF EN169    *
+      *                      (JPY NON-100 MULTIPLE) REJECTIONS LOGGED *
+      *                      BY KSADEP0 VIA CJPYEXC TO SAJPYEXC       *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAJPYEXC    R (sequential exceptions log written by CJPYEXC)  *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAJPYEXC-FILE        ASSIGN TO SAJPYEXC
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO JPYEXCRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAJPYEXC-FILE.
+       01  SAJPYEXC-REC.
+           05  JX-ACCT-NO              PIC X(32).
+           05  JX-TX-AMT               PIC S9(16)V9(2) COMP-3.
+           05  JX-TELLER-ID            PIC X(12).
+           05  JX-BRANCH-STD           PIC X(09).
+           05  JX-BUSN-DT              PIC X(08).
+           05  JX-TX-TM                PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-SAJPY-EOF                  VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-TBL-CNT              PIC 9(4)  VALUE ZEROS.
+           05  WK-SUB                  PIC 9(4)  VALUE ZEROS.
+           05  WK-OVFL-CNT             PIC 9(7)  VALUE ZEROS.
+           05  WK-FOUND-FLG            PIC X(01) VALUE 'N'.
+               88  WK-TELLER-FOUND               VALUE 'Y'.
+       01  WK-TELLER-TBL.
+           05  WK-TELLER-ENT OCCURS 200 TIMES
+                                       INDEXED BY WK-TELLER-IX.
+               10  WK-TELLER-ID        PIC X(12).
+               10  WK-TELLER-CNT       PIC 9(7).
+       01  RPT-DETAIL.
+           05  RPT-TELLER-ID           PIC X(12).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  RPT-TELLER-CNT          PIC ZZZZZZ9.
+           05  FILLER                  PIC X(103) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-EXC-RTN UNTIL WK-SAJPY-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAJPYEXC-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '柜员号      笔数' DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-EXC-RTN.
+
+       2000-READ-EXC-RTN.
+           PERFORM 3000-ACCUM-TELLER-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-EXC-RTN.
+
+       2010-NEXT-EXC-RTN.
+           READ SAJPYEXC-FILE
+               AT END
+                   SET WK-SAJPY-EOF    TO TRUE
+           END-READ.
+
+      *    按柜员号在内存表中查找/累加,表容量200,超出的新柜员号计入
+      *    溢出计数WK-OVFL-CNT,于报表末尾列示,不再新增分组
+       3000-ACCUM-TELLER-RTN.
+           MOVE 'N'                    TO WK-FOUND-FLG.
+           SET WK-TELLER-IX            TO 1.
+           PERFORM 3010-SEARCH-TELLER-RTN
+                   UNTIL WK-TELLER-IX > WK-TBL-CNT
+                      OR WK-TELLER-FOUND.
+           IF NOT WK-TELLER-FOUND
+           THEN
+             IF WK-TBL-CNT < 200
+             THEN
+               ADD 1                   TO WK-TBL-CNT
+               SET WK-TELLER-IX        TO WK-TBL-CNT
+               MOVE JX-TELLER-ID       TO WK-TELLER-ID(WK-TELLER-IX)
+               MOVE 1                  TO WK-TELLER-CNT(WK-TELLER-IX)
+             ELSE
+               ADD 1                   TO WK-OVFL-CNT
+             END-IF
+           END-IF.
+
+       3010-SEARCH-TELLER-RTN.
+           IF WK-TELLER-ID(WK-TELLER-IX) = JX-TELLER-ID
+           THEN
+             ADD 1                     TO WK-TELLER-CNT(WK-TELLER-IX)
+             SET WK-TELLER-FOUND       TO TRUE
+           ELSE
+             SET WK-TELLER-IX          UP BY 1
+           END-IF.
+
+       9000-END-RTN.
+           SET WK-TELLER-IX            TO 1.
+           PERFORM 9010-WRITE-TELLER-RTN
+                   UNTIL WK-TELLER-IX > WK-TBL-CNT.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '异常总笔数: '     DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           IF WK-OVFL-CNT > ZEROS
+           THEN
+             MOVE SPACES               TO RPT-LINE
+             STRING '柜员表已满,未单独列示柜员笔数: '
+                                       DELIMITED BY SIZE
+                    WK-OVFL-CNT        DELIMITED BY SIZE
+                                       INTO RPT-LINE
+             WRITE RPT-LINE
+           END-IF.
+           CLOSE                        SAJPYEXC-FILE
+                                       RPT-FILE.
+
+       9010-WRITE-TELLER-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE WK-TELLER-ID(WK-TELLER-IX)
+                                       TO RPT-TELLER-ID.
+           MOVE WK-TELLER-CNT(WK-TELLER-IX)
+                                       TO RPT-TELLER-CNT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+           SET WK-TELLER-IX            UP BY 1.
