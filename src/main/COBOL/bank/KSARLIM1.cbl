@@ -0,0 +1,120 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARLIM1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARLIM1                                *
+      * DESCRIPTION........: CUSTODY (SAACNCOL) AND SUPERVISION       *
+      *                      (SAACNSPV) AUTHORIZATION-LIMIT USAGE     *
+      *                      REPORT, FROM THE SALIMUSE LOG WRITTEN BY *
+      *                      CLIMUSE EVERY TIME KSADEP0 CHECKS ONE OF *
+      *                      THOSE LIMITS, SHOWING HEADROOM LEFT      *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SALIMUSE    R (sequential limit-usage log written by CLIMUSE) *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALIMUSE-FILE        ASSIGN TO SALIMUSE
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO LIMUSERP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIMUSE-FILE.
+       01  SALIMUSE-REC.
+           05  LU-ACCT-NO               PIC X(32).
+           05  LU-LIM-TYPE              PIC X(06).
+           05  LU-TX-AMT                PIC S9(16)V9(2) COMP-3.
+           05  LU-LIMIT-AMT             PIC S9(16)V9(2) COMP-3.
+           05  LU-HEADROOM-AMT          PIC S9(16)V9(2) COMP-3.
+           05  LU-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-LIMUSE-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-NEAR-CNT             PIC 9(7)  VALUE ZEROS.
+      * 头寸接近限额10%以内视为预警
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-LIM-TYPE            PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TX-AMT              PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-LIMIT-AMT           PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-HEADROOM-AMT        PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-WARN-FLG            PIC X(04).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-LIMUSE-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SALIMUSE-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 类型 存入 限额 剩余额度 预警'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-WRITE-DETAIL-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SALIMUSE-FILE
+               AT END
+                   SET WK-LIMUSE-EOF   TO TRUE
+           END-READ.
+
+      *    剩余额度不足限额10%时标记预警,供客户经理提前跟进
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE LU-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE LU-LIM-TYPE            TO RPT-LIM-TYPE.
+           MOVE LU-TX-AMT              TO RPT-TX-AMT.
+           MOVE LU-LIMIT-AMT           TO RPT-LIMIT-AMT.
+           MOVE LU-HEADROOM-AMT        TO RPT-HEADROOM-AMT.
+           MOVE SPACES                 TO RPT-WARN-FLG.
+           IF LU-LIMIT-AMT > ZEROS AND
+              LU-HEADROOM-AMT <= ( LU-LIMIT-AMT * 0.1 )
+           THEN
+             MOVE '预警'               TO RPT-WARN-FLG
+             ADD 1                     TO WK-NEAR-CNT
+           END-IF.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '使用记录总笔数: '   DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                  '   预警笔数: '      DELIMITED BY SIZE
+                  WK-NEAR-CNT          DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SALIMUSE-FILE
+                                       RPT-FILE.
