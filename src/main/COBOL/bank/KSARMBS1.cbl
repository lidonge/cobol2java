@@ -0,0 +1,118 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARMBS1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARMBS1                                *
+      * DESCRIPTION........: SAME-DAY MINIMUM-BALANCE SUSPENSE        *
+      *                      EXCEPTION REPORT, FROM THE SAMBALLOG     *
+      *                      LOG WRITTEN BY MBALLOG WHEN KSADEP0'S    *
+      *                      POST-POSTING FLOOR CHECK FINDS THE       *
+      *                      ACCOUNT BALANCE STILL BELOW THE          *
+      *                      PRODUCT'S MINIMUM STARTING AMOUNT. THE   *
+      *                      DEPOSIT ITSELF IS NO LONGER REJECTED,    *
+      *                      SO THIS REPORT IS HOW BRANCH STAFF FIND  *
+      *                      TODAY'S SHORTFALLS TO FOLLOW UP ON.      *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAMBALLOG   R (sequential shortfall log written by MBALLOG)   *
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMBALLOG-FILE       ASSIGN TO SAMBALLOG
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO MBALLGRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMBALLOG-FILE.
+       01  SAMBALLOG-REC.
+           05  MB-ACCT-NO               PIC X(32).
+           05  MB-ACCT-BAL              PIC S9(16)V9(2) COMP-3.
+           05  MB-FDEP-AMT              PIC S9(16)V9(2) COMP-3.
+           05  MB-BRANCH-STD            PIC X(09).
+           05  MB-TELLER-ID             PIC X(12).
+           05  MB-BUSN-DT               PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-MBALLOG-EOF                VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+      *    仅列示当日的挂账异常,过往日期留给档案查询
+           05  WK-TODAY-DT             PIC X(08).
+       01  RPT-DETAIL.
+           05  RPT-ACCT-NO             PIC X(32).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-ACCT-BAL            PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-FDEP-AMT            PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-SHORT-AMT           PIC -(14)9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TELLER-ID           PIC X(12).
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-MBALLOG-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAMBALLOG-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           ACCEPT WK-TODAY-DT          FROM DATE YYYYMMDD.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '账号 余额 起存金额 差额 柜员'
+                                       DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+      *    只列出当日的起存金额不足挂账明细
+           IF MB-BUSN-DT = WK-TODAY-DT
+           THEN
+             PERFORM 3000-WRITE-DETAIL-RTN
+             ADD 1                     TO WK-TOT-CNT
+           END-IF.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAMBALLOG-FILE
+               AT END
+                   SET WK-MBALLOG-EOF  TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE MB-ACCT-NO             TO RPT-ACCT-NO.
+           MOVE MB-ACCT-BAL            TO RPT-ACCT-BAL.
+           MOVE MB-FDEP-AMT            TO RPT-FDEP-AMT.
+           COMPUTE RPT-SHORT-AMT = MB-FDEP-AMT - MB-ACCT-BAL.
+           MOVE MB-TELLER-ID           TO RPT-TELLER-ID.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+
+       9000-END-RTN.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '当日起存金额不足挂账笔数: '
+                                       DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE                        SAMBALLOG-FILE
+                                       RPT-FILE.
