@@ -0,0 +1,160 @@
+      ****************************************************************
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     "KSARMSG1".
+       AUTHOR.         CBOD.
+       DATE-WRITTEN.   2026/08/08.
+      ****************************************************************
+      * PROGRAM NAME.......: KSARMSG1                                *
+      * DESCRIPTION........: DAILY SUMMARY OF KSADEP0 MESSAGE CODES   *
+      *                      (E/W/EN) BY BRANCH AND TELLER, FROM THE  *
+      *                      SAMSGLOG LOG WRITTEN BY CMSGLOG          *
+      * DATA ACCESS TABLE:                                            *
+      * FILE NAME | ACCESS TYPE(R/U/I/D)                              *
+      * ---------------------------------------------                *
+      * SAMSGLOG    R (sequential message-code log written by CMSGLOG)*
+      *                                                              *
+      * CHANGE HISTORY:                                              *
+      * FLAG    |REASON               |DATE   |MODIFIED BY |COMMENT  *
+      * ------------------------------------------------------------ *
+      *                                                              *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMSGLOG-FILE        ASSIGN TO SAMSGLOG
+                                       ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE             ASSIGN TO MSGSUMRP
+                                       ORGANIZATION IS SEQUENTIAL.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAMSGLOG-FILE.
+       01  SAMSGLOG-REC.
+           05  MX-MSG-CODE             PIC X(05).
+           05  MX-TELLER-ID            PIC X(12).
+           05  MX-BRANCH-STD           PIC X(09).
+           05  MX-BUSN-DT              PIC X(08).
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       01  WK-AREA.
+           05  WK-EOF-FLG              PIC X(01) VALUE 'N'.
+               88  WK-MSGLOG-EOF                 VALUE 'Y'.
+           05  WK-TOT-CNT              PIC 9(7)  VALUE ZEROS.
+           05  WK-TBL-CNT              PIC 9(4)  VALUE ZEROS.
+           05  WK-OVFL-CNT             PIC 9(7)  VALUE ZEROS.
+           05  WK-FOUND-FLG            PIC X(01) VALUE 'N'.
+               88  WK-KEY-FOUND                  VALUE 'Y'.
+       01  WK-SUM-TBL.
+           05  WK-SUM-ENT OCCURS 500 TIMES
+                                       INDEXED BY WK-SUM-IX.
+               10  WK-SUM-BRANCH-STD   PIC X(09).
+               10  WK-SUM-TELLER-ID    PIC X(12).
+               10  WK-SUM-MSG-CODE     PIC X(05).
+               10  WK-SUM-CNT          PIC 9(7).
+       01  RPT-DETAIL.
+           05  RPT-BRANCH-STD          PIC X(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-TELLER-ID           PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-MSG-CODE            PIC X(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-CNT                 PIC ZZZZZZ9.
+           05  FILLER                  PIC X(93) VALUE SPACES.
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+       0000-MAIN-PROCESS-RTN.
+           PERFORM 1000-INIT-RTN.
+           PERFORM 2000-READ-LOG-RTN UNTIL WK-MSGLOG-EOF.
+           PERFORM 9000-END-RTN.
+           STOP RUN.
+
+       1000-INIT-RTN.
+           OPEN INPUT                  SAMSGLOG-FILE.
+           OPEN OUTPUT                 RPT-FILE.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '机构  柜员号   代码 笔数' DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2000-READ-LOG-RTN.
+           PERFORM 3000-ACCUM-SUM-RTN.
+           ADD 1                       TO WK-TOT-CNT.
+           PERFORM 2010-NEXT-LOG-RTN.
+
+       2010-NEXT-LOG-RTN.
+           READ SAMSGLOG-FILE
+               AT END
+                   SET WK-MSGLOG-EOF   TO TRUE
+           END-READ.
+
+      *    按机构+柜员+消息代码累加,表容量500,超出的计入溢出计数
+      *    WK-OVFL-CNT,于报表末尾列示,不再新增分组
+       3000-ACCUM-SUM-RTN.
+           MOVE 'N'                    TO WK-FOUND-FLG.
+           SET WK-SUM-IX               TO 1.
+           PERFORM 3010-SEARCH-SUM-RTN
+                   UNTIL WK-SUM-IX > WK-TBL-CNT
+                      OR WK-KEY-FOUND.
+           IF NOT WK-KEY-FOUND
+           THEN
+             IF WK-TBL-CNT < 500
+             THEN
+               ADD 1                   TO WK-TBL-CNT
+               SET WK-SUM-IX           TO WK-TBL-CNT
+               MOVE MX-BRANCH-STD      TO WK-SUM-BRANCH-STD(WK-SUM-IX)
+               MOVE MX-TELLER-ID       TO WK-SUM-TELLER-ID(WK-SUM-IX)
+               MOVE MX-MSG-CODE        TO WK-SUM-MSG-CODE(WK-SUM-IX)
+               MOVE 1                  TO WK-SUM-CNT(WK-SUM-IX)
+             ELSE
+               ADD 1                   TO WK-OVFL-CNT
+             END-IF
+           END-IF.
+
+       3010-SEARCH-SUM-RTN.
+           IF WK-SUM-BRANCH-STD(WK-SUM-IX) = MX-BRANCH-STD AND
+              WK-SUM-TELLER-ID(WK-SUM-IX)  = MX-TELLER-ID  AND
+              WK-SUM-MSG-CODE(WK-SUM-IX)   = MX-MSG-CODE
+           THEN
+             ADD 1                     TO WK-SUM-CNT(WK-SUM-IX)
+             SET WK-KEY-FOUND          TO TRUE
+           ELSE
+             SET WK-SUM-IX             UP BY 1
+           END-IF.
+
+       9000-END-RTN.
+           SET WK-SUM-IX               TO 1.
+           PERFORM 9010-WRITE-SUM-RTN
+                   UNTIL WK-SUM-IX > WK-TBL-CNT.
+           MOVE SPACES                 TO RPT-LINE.
+           STRING '消息代码总笔数: '  DELIMITED BY SIZE
+                  WK-TOT-CNT           DELIMITED BY SIZE
+                                       INTO RPT-LINE
+           WRITE RPT-LINE.
+           IF WK-OVFL-CNT > ZEROS
+           THEN
+             MOVE SPACES               TO RPT-LINE
+             STRING '分组表已满,未登记新分组笔数: '
+                                       DELIMITED BY SIZE
+                    WK-OVFL-CNT        DELIMITED BY SIZE
+                                       INTO RPT-LINE
+             WRITE RPT-LINE
+           END-IF.
+           CLOSE                        SAMSGLOG-FILE
+                                       RPT-FILE.
+
+       9010-WRITE-SUM-RTN.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE WK-SUM-BRANCH-STD(WK-SUM-IX)
+                                       TO RPT-BRANCH-STD.
+           MOVE WK-SUM-TELLER-ID(WK-SUM-IX)
+                                       TO RPT-TELLER-ID.
+           MOVE WK-SUM-MSG-CODE(WK-SUM-IX)
+                                       TO RPT-MSG-CODE.
+           MOVE WK-SUM-CNT(WK-SUM-IX) TO RPT-CNT.
+           WRITE RPT-LINE              FROM RPT-DETAIL.
+           SET WK-SUM-IX               UP BY 1.
