@@ -42,7 +42,17 @@
       * EXTERNAL KB/CF INTERFACE AREA                                *
       ****************************************************************
        01  PKSAACN1.
-           COPY                        PKSAACN1.           
+           COPY                        PKSAACN1.
+       01  PCECSPTL.
+           COPY                        PCECSPTL.
+       01  PCAUHLOG.
+           COPY                        PCAUHLOG.
+       01  PCCERTKLR.
+           COPY                        PCCERTKLR.
+       01  PCPSBKLOG.
+           COPY                        PCPSBKLOG.
+       01  PCMEDLOG.
+           COPY                        PCMEDLOG.
       ****************************************************************
       * WORK VARIABLE DEFINITION AREA                                *
       ****************************************************************
@@ -61,8 +71,19 @@
        01  WK-PDP-CODE                 PIC X(11) VALUE '999SA000002'.  
        01  WK-PERIOD                   PIC 9(5). 
        01  WK-WORD-CLSFN               PIC X(3).
-       01  WK-WORD-COD-MSC             PIC X(8). 
-          
+       01  WK-WORD-COD-MSC             PIC X(8).
+      * 外汇开户预校验:汇总各单项校验未通过的错误码,一次性回传柜员
+       01  WK-FX-ERR-CNT               PIC 9(02) VALUE ZEROS.
+       01  WK-FX-ERR-LIST              PIC X(40) VALUE SPACES.
+       01  WK-FX-ERR-PTR               PIC 9(02) VALUE ZEROS.
+      * 密码预设/加密路径追踪:供安全稽核按机构统计各路径使用情况
+       01  WK-PWD-PATH-COD             PIC X(01) VALUE SPACES.
+           88  WK-PWD-PATH-CENTER              VALUE '1'.
+           88  WK-PWD-PATH-DIRECT              VALUE '2'.
+           88  WK-PWD-PATH-AGENT               VALUE '3'.
+           88  WK-PWD-PATH-EC-APPROVE          VALUE '4'.
+           88  WK-PWD-PATH-NON-PWD             VALUE '5'.
+
       * 客户账号档开户时，账户的状态 0 为正常 1 为销户
        01  WK-NORMAL                   PIC X(1) VALUE '0'. 
       * 对私对公标志，1 为对私 2 位对公
@@ -125,7 +146,12 @@
            INITIALIZE                  PCCMDAT1.
            INITIALIZE                  PCCMCHK1.
            INITIALIZE                  PCCBAPAT.
-    
+           INITIALIZE                  PCECSPTL.
+           INITIALIZE                  PCAUHLOG.
+           INITIALIZE                  PCCERTKLR.
+           INITIALIZE                  PCPSBKLOG.
+           INITIALIZE                  PCMEDLOG.
+
            INITIALIZE                  WK-PCECCII1.
            INITIALIZE                  WK-VAR.
            INITIALIZE                  WK-PERIOD.
@@ -248,6 +274,9 @@
       * 外汇开户
            IF SYS-SUB-TX-CODE = WK-SUB-TX-CODE-1030
            THEN
+             MOVE ZEROS                TO WK-FX-ERR-CNT
+             MOVE SPACES               TO WK-FX-ERR-LIST
+             MOVE ZEROS                TO WK-FX-ERR-PTR
       * 检查机构是否有外汇权限
              IF CM-FX-BUSN-HQBK OF BCT-AREA = SPACES
              THEN
@@ -281,14 +310,14 @@
                    TFT-CURR-COD NOT = C-CM-RMB-COD
                THEN
                  MOVE 'EN581'          TO AIF-MSG-CODE
-                 PERFORM 9999-MESSAGE-HANDLE-RTN
+                 PERFORM 9600-ACCUM-FX-ERR-RTN
                END-IF
-      * 币别不支持人民币的外管账户性质         
+      * 币别不支持人民币的外管账户性质
                IF CM-PER-RMB    = C-CM-FLAG-NO AND
                   TFT-CURR-COD  = C-CM-RMB-COD
                THEN
                  MOVE 'EN582'          TO AIF-MSG-CODE
-                 PERFORM 9999-MESSAGE-HANDLE-RTN
+                 PERFORM 9600-ACCUM-FX-ERR-RTN
                END-IF
                
       * ****************************************************************
@@ -300,33 +329,33 @@
                  IF TFT-SFEA-APPR-NO = SPACES
                  THEN
                    MOVE 'EN117'        TO AIF-MSG-CODE
-                   PERFORM 9999-MESSAGE-HANDLE-RTN
+                   PERFORM 9600-ACCUM-FX-ERR-RTN
                  END-IF
-                 
-                 IF TFT-FC-LMT-TYPE = SPACES OR  
+
+                 IF TFT-FC-LMT-TYPE = SPACES OR
                    (TFT-FC-LMT-AMT  = ZEROS AND
                     TFT-FC-LMT-TYPE NOT =  WK-FC-LMT-TYPE-1)
                  THEN
                    MOVE 'EN583'        TO AIF-MSG-CODE
-                   PERFORM 9999-MESSAGE-HANDLE-RTN
+                   PERFORM 9600-ACCUM-FX-ERR-RTN
                  END-IF
                END-IF
-               
+
       * 外管账户性质为2101 2108 时，账户有效期栏位不能为空
                IF CM-TEMP-FLG = C-CM-FLAG-YES AND
                   TFT-ACCT-VALIDITY = SPACES
                THEN
                  MOVE 'EN584'          TO AIF-MSG-CODE
-                 PERFORM 9999-MESSAGE-HANDLE-RTN
-               END-IF            
-               
+                 PERFORM 9600-ACCUM-FX-ERR-RTN
+               END-IF
+
       * 外管账户性质为1000时工商登记执照不能为空
                IF CM-INSRT-FLG = C-CM-FLAG-YES AND
                   TFT-BUSN-LICE = SPACES
                THEN
                  MOVE 'EN814'          TO AIF-MSG-CODE
-                 PERFORM 9999-MESSAGE-HANDLE-RTN
-               END-IF 
+                 PERFORM 9600-ACCUM-FX-ERR-RTN
+               END-IF
                 
       * 外管账户性质为2103时开户主体为居民
       * 外管账户性质为2108时开户主体为非居民
@@ -361,10 +390,18 @@
                    ELSE
                      MOVE 'EN816'      TO AIF-MSG-CODE
                      PERFORM 9999-MESSAGE-HANDLE-RTN
-                   END-IF  
+                   END-IF
                  END-IF
-               END-IF     
-             END-IF  
+               END-IF
+
+      *        汇总以上各单项外汇开户校验结果,一次性回传全部问题项
+               IF WK-FX-ERR-CNT > 0
+               THEN
+                 MOVE 'EN587'          TO AIF-MSG-CODE
+                 MOVE WK-FX-ERR-LIST   TO AIF-MSG-TEXT
+                 PERFORM 9999-MESSAGE-HANDLE-RTN
+               END-IF
+             END-IF
       * 外汇开户：除2101 2108外 非临时身份证开户，有效期必须为空
 
              IF CM-TEMP-FLG = C-CM-FLAG-NO AND
@@ -421,9 +458,16 @@
                MOVE 'EN559'            TO AIF-MSG-CODE
                PERFORM 9999-MESSAGE-HANDLE-RTN
              END-IF
+      * 代理人不能是开户人本人,防止自己代理自己开户
+             IF TFT-AGT-CERT-ID = TFT-CERT-ID AND
+                TFT-AGT-NAME    = TFT-CUST-NAME
+             THEN
+               MOVE 'EN560'            TO AIF-MSG-CODE
+               PERFORM 9999-MESSAGE-HANDLE-RTN
+             END-IF
            END-IF.
 
-      * 临时身份证开户有效期不能为空       
+      * 临时身份证开户有效期不能为空
            IF TFT-CERT-TYP = C-EC-CER-TYPE1002 AND 
               TFT-ACCT-VALIDITY = SPACES
            THEN 
@@ -523,12 +567,18 @@
       * 由于增加代理人信息-需要将开户人信息暂存
            MOVE PCECCII1               TO WK-PCECCII1.
            
-      * 校验开户人未成年提示信息     
-           IF SYS-TX-MODE NOT = C-CM-CENTERCUT-MODE AND 
+      * 校验开户人未成年提示信息
+           IF SYS-TX-MODE NOT = C-CM-CENTERCUT-MODE AND
               INM-CC-R-FLG NOT = C-CM-FLAG-YES
            THEN
-              PERFORM 3700-CHK-CERT-RTN              
-           END-IF.           
+              PERFORM 3700-CHK-CERT-RTN
+           ELSE
+      *      自助/批量渠道无代理人时,开户人本人仍须校验最低开户年龄
+             IF TFT-AGT-FLG NOT = C-CM-FLAG-YES
+             THEN
+               PERFORM 3700-CHK-CERT-RTN
+             END-IF
+           END-IF.
 
            
       * 证件超期不允许开户
@@ -549,10 +599,21 @@
              MOVE O-CTL-MSGTXT OF PCECCII7
                                        TO AIF-MSG-TEXT
              PERFORM 9999-MESSAGE-HANDLE-RTN
-           END-IF      
-                                       
-                                           
-           
+           END-IF.
+
+      *    证件临近到期但尚未超期,不阻断开户,登记跟催任务提醒
+      *    网点在到期前重新核实客户证件
+           IF O-CERT-EXP-DT OF PCECCII7 NOT = SPACES
+           THEN
+             MOVE 30                  TO WK-PERIOD
+             PERFORM 9710-CALL-CCMDAT1-RTN
+             IF O-CERT-EXP-DT OF PCECCII7 <=
+                IO-CMDATE-END-DATE OF PCCMDAT1
+             THEN
+               PERFORM 9713-CALL-CCERTKLR-RTN
+             END-IF
+           END-IF.
+
       * 法人内账户数量\介质数量控制
            IF SYS-SUB-TX-CODE = WK-SUB-TX-CODE-1060
            THEN
@@ -566,9 +627,15 @@
            IF TFT-USG-RE = C-CM-PRE-COD-0003
            THEN
               PERFORM 9700-CALL-CECCSA8-INQ-RTN
+      *       告知柜员该客户已有的财政补贴账号在哪个机构,便于引导客户
               IF O-SIGN-NUM OF PCECCSA8 > 0
               THEN
-                 MOVE 'EN018'          TO AIF-MSG-CODE 
+                 MOVE 'EN018'          TO AIF-MSG-CODE
+                 STRING '现有财政补贴账号:'       DELIMITED BY SIZE
+                        O-EXIST-ACCT-NO OF PCECCSA8 DELIMITED BY SIZE
+                        ' 所属机构:'               DELIMITED BY SIZE
+                        O-EXIST-BRANCH-STD OF PCECCSA8 DELIMITED BY SIZE
+                                       INTO AIF-MSG-TEXT
                  PERFORM 9999-MESSAGE-HANDLE-RTN
               END-IF
               IF TFT-ACCT-CHAR NOT = C-SA-STL-ACCT
@@ -670,7 +737,9 @@
            MOVE TFT-ACCT-KIND          TO I-ACCT-KIND       OF PKSAACN1.
            MOVE TFT-ACCT-FREE          TO I-MAFE-FLG        OF PKSAACN1.
            MOVE TFT-ACCT-VALIDITY      TO I-ACCT-VALIDITY   OF PKSAACN1.
-    
+      *    账户用途签约代码随账号档一并落地,供网点按用途统计开户量
+           MOVE TFT-USG-RE             TO I-ACCT-USE-COD    OF PKSAACN1.
+
            IF TFT-ACCT-INFO NOT = SPACES 
       *        AND WK-ACCT-NO    NOT = SPACES
            THEN 
@@ -822,9 +891,16 @@
            
            CALL 'GCCBAPAT'             USING  APA-AREA
                                               PCCBAPAT
-           PERFORM 9999-MESSAGE-HANDLE-RTN.            
-                 
-    
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+      *    代理人命中关注名单/制裁名单,硬控开户并登记合规日志
+           IF O-RTRN-CODE OF PCCBAPAT NOT = SPACES
+           THEN
+             PERFORM 9711-CALL-CECSPTL-AGT-RTN
+             MOVE 'ENF87'              TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+
+
       * 开户数超限/代理人代理开户数超限/被代理开户数超限登记      
        5500-PROCESS-AUH-RTN.
            IF TFT-REASON-AUTHORY(1:1)  = C-CM-VALID OR
@@ -910,8 +986,10 @@
              MOVE O-RTRN-CODE OF PCCMAUH1
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
-           END-IF.     
-           
+           END-IF.
+      *    授权例外原因登记,供分支机构合规日报按原因代码回溯
+           PERFORM 9712-CALL-CAUHLOG-RTN.
+
        5600-PROCESS-CHK-RTN.
            INITIALIZE                  PCCMCHK1.
            MOVE C-CM-FUN-ADD           TO I-FUN-CODE OF PCCMCHK1.
@@ -949,20 +1027,25 @@
            END-IF.                                                                                                    
                                                       
                                                         
-       7000-OUTPUT-PROCESS-RTN.    
-                     
+       7000-OUTPUT-PROCESS-RTN.
+
+      *    非柜面渠道只需要电子回单SSA10600/MZZC0212,免打印柜面单据
            PERFORM 7100-GEN-FORM-SSA10600-RTN.
-           IF SYS-SUB-TX-CODE = WK-SUB-TX-CODE-1060
-           THEN
-             PERFORM 7200-GEN-FORM-PZZZ1120-RTN
-           END-IF.
-           IF SYS-SUB-TX-CODE = WK-SUB-TX-CODE-1030
+           IF SYS-LCH-CHANNEL-FLAG = C-CM-CHANNEL-TLR AND
+              INM-CC-R-FLG NOT = C-CM-FLAG-YES
            THEN
-             PERFORM 7200-GEN-FORM-PSA10300-RTN
+             IF SYS-SUB-TX-CODE = WK-SUB-TX-CODE-1060
+             THEN
+               PERFORM 7200-GEN-FORM-PZZZ1120-RTN
+             END-IF
+             IF SYS-SUB-TX-CODE = WK-SUB-TX-CODE-1030
+             THEN
+               PERFORM 7200-GEN-FORM-PSA10300-RTN
+             END-IF
+             PERFORM 7300-GEN-FORM-PZZC0211-RTN
            END-IF.
-           PERFORM 7300-GEN-FORM-PZZC0211-RTN. 
-           PERFORM 7400-GEN-FORM-MZZC0212-RTN.  
-      
+           PERFORM 7400-GEN-FORM-MZZC0212-RTN.
+
        7100-GEN-FORM-SSA10600-RTN.
            MOVE 'SSA10600'             TO SSA10600-FORMID.
            MOVE O-CUST-NO OF WK-PCECCII1
@@ -1071,10 +1154,19 @@
       
            MOVE IO-ACCT-NO OF PKSAACN1 TO AIF-ACCOUNT-NO.
            MOVE LENGTH OF SSA10600     TO SSA10600-LL OF SSA10600.
-           MOVE LENGTH OF PSA10300     TO PSA10300-LL OF PSA10300.
-           MOVE LENGTH OF PZZZ1120     TO PZZZ1120-LL OF PZZZ1120.
-           MOVE LENGTH OF PZZC0211     TO PZZC0211-LL OF PZZC0211.
-           MOVE LENGTH OF MZZC0212     TO MZZC0212-LL OF MZZC0212. 
+      *    非柜面渠道未生成的柜面单据以0长度告知GSYSMOTR无需下发
+           IF SYS-LCH-CHANNEL-FLAG = C-CM-CHANNEL-TLR AND
+              INM-CC-R-FLG NOT = C-CM-FLAG-YES
+           THEN
+             MOVE LENGTH OF PSA10300   TO PSA10300-LL OF PSA10300
+             MOVE LENGTH OF PZZZ1120   TO PZZZ1120-LL OF PZZZ1120
+             MOVE LENGTH OF PZZC0211   TO PZZC0211-LL OF PZZC0211
+           ELSE
+             MOVE ZERO                 TO PSA10300-LL OF PSA10300
+             MOVE ZERO                 TO PZZZ1120-LL OF PZZZ1120
+             MOVE ZERO                 TO PZZC0211-LL OF PZZC0211
+           END-IF.
+           MOVE LENGTH OF MZZC0212     TO MZZC0212-LL OF MZZC0212.
            MOVE LENGTH OF FLAST        TO FFFFFFFF-LL.
            MOVE 'FFFFFFFF'             TO FFFFFFFF-FORMID.
            MOVE SPACE                  TO FFFFFFFF-FILLER.
@@ -1186,6 +1278,7 @@
       * ****************************************************************
        9704-CALL-CSAPME0-RTN.
            INITIALIZE                  PCSAPME0.
+           MOVE SPACES                 TO WK-PWD-PATH-COD.
            MOVE  C-SA-ADD              TO I-FUN-CODE        OF PCSAPME0.
            MOVE  SYS-LEGAL-PERSON-ID   TO I-LEGAL-PERSON-ID OF PCSAPME0.                
            MOVE  TFT-MEDIUM-TYPE       TO I-DOC-TYP         OF PCSAPME0.                           	               
@@ -1198,13 +1291,15 @@
              MOVE  TFT-PSBK-PRT-NO1    TO I-MEDM-NO         OF PCSAPME0       	                             
              MOVE  C-SA-HANDOUT-PSBK   TO I-PSBK-STS        OF PCSAPME0
            END-IF.
-           IF SYS-TX-MODE = C-CM-CENTERCUT-MODE OR 
+           IF SYS-TX-MODE = C-CM-CENTERCUT-MODE OR
               INM-CC-R-FLG = C-CM-FLAG-YES
            THEN
              MOVE IO-ACCT-NO OF PKSAACN1
                                        TO I-MEDM-NO         OF PCSAPME0
              MOVE C-SA-NOT-HANDOUT-PSBK
                                        TO I-PSBK-STS        OF PCSAPME0
+      *      集中处理开户时账号先占位登记,登记未领存折台账供网点跟催
+             PERFORM 9714-CALL-PCPSBKLOG-RTN
            END-IF.
 
            IF TFT-PSWD NOT = SPACES AND
@@ -1217,19 +1312,22 @@
              THEN
                MOVE C-SA-PWD-PRE-APPROVE
                                        TO I-PWD-STS OF PCSAPME0
-             ELSE            
+               SET WK-PWD-PATH-CENTER TO TRUE
+             ELSE
                IF I-AGT-FLG OF PKSAACN1 = C-CM-FLAG-NO
                THEN
-                 
+
                  PERFORM 9704-CALL-CCMLST1-RTN
-                 PERFORM 9705-CALL-CCMENC3-6-RTN 
+                 PERFORM 9705-CALL-CCMENC3-6-RTN
                  PERFORM 9706-CALL-CCMENC3-4-RTN
                  MOVE C-SA-PWD         TO I-PWD-STS    OF PCSAPME0
+                 SET WK-PWD-PATH-DIRECT TO TRUE
                ELSE
                  PERFORM 9707-CALL-CCMENC3-3-RTN
                  MOVE C-SA-PWD-PRE-APPROVE
-                                       TO I-PWD-STS    OF PCSAPME0             
-               END-IF               
+                                       TO I-PWD-STS    OF PCSAPME0
+                 SET WK-PWD-PATH-AGENT TO TRUE
+               END-IF
                
                IF O-F21-OFFSET OF PCCMENC3 = SPACES
                THEN
@@ -1277,14 +1375,17 @@
                                        TO I-CRPT-PIN    OF PCSAPME0
                MOVE O-F21-PVK OF PCCMENC3
                                        TO I-ENCKEY-VER  OF PCSAPME0
-               MOVE '3'                TO I-ENC-TYP     OF PCSAPME0  
-               MOVE C-SA-PWD-PRE-APPROVE  
-                                       TO I-PWD-STS     OF PCSAPME0  
+               MOVE '3'                TO I-ENC-TYP     OF PCSAPME0
+               MOVE C-SA-PWD-PRE-APPROVE
+                                       TO I-PWD-STS     OF PCSAPME0
+               SET WK-PWD-PATH-EC-APPROVE TO TRUE
              ELSE
 
-               MOVE C-SA-NON-PWD       TO I-PWD-STS     OF PCSAPME0                                                     
+               MOVE C-SA-NON-PWD       TO I-PWD-STS     OF PCSAPME0
+               SET WK-PWD-PATH-NON-PWD TO TRUE
              END-IF
            END-IF.
+           MOVE WK-PWD-PATH-COD        TO I-PWD-PATH-COD OF PCSAPME0.
            CALL 'CSAPME0'              USING  AIF-AREA
                                               PCSAPME0
                                               SYS-AREA.
@@ -1455,19 +1556,19 @@
       *      MOVE 'ENE05'              TO AIF-MSG-CODE
       *      PERFORM 9999-MESSAGE-HANDLE-RTN
       *    END-IF.
-      *    
+      *
       *    IF TFT-ACCT-KIND = C-SA-ACC-II AND
       *       O-ACC-LEGAL-FLAG OF PCECACNC = C-CM-FLAG-YES
       *    THEN
       *      MOVE 'ENE06'              TO AIF-MSG-CODE
       *      PERFORM 9999-MESSAGE-HANDLE-RTN
       *    END-IF
-      * 法人内开户超限标志              
-      *     IF O-ACC-LEGAL-FLAG OF PCECACNC = C-CM-FLAG-YES
-      *     THEN
-      *       MOVE 'END32'              TO AIF-MSG-CODE
-      *       PERFORM 9999-MESSAGE-HANDLE-RTN
-      *     END-IF.
+      * 法人内开户超限标志,不阻断交易,仅提示柜员留意
+           IF O-ACC-LEGAL-FLAG OF PCECACNC = C-CM-FLAG-YES
+           THEN
+             MOVE 'FN031'              TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
            IF TFT-ACCT-KIND = C-SA-ACC-I AND
               (O-ACC-LEGAL-OPEN OF PCECACNC >= 
                                        O-ACC-LEGAL-NUM OF PCECACNC)
@@ -1488,10 +1589,15 @@
                DELIMITED BY SIZE INTO  AIF-MSG-TEXT
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF
-      * 全省内开户超限标志     
+      * 全省内开户超限标志
            IF O-ACC-PRO-FLAG OF PCECACNC = C-CM-FLAG-YES
            THEN
              MOVE 'FN027'            TO AIF-MSG-CODE
+             STRING '已开全省账户数量:'  DELIMITED BY SIZE
+                    O-ACC-PRO-OPEN OF PCECACNC DELIMITED BY SIZE
+                    ' 限额:'             DELIMITED BY SIZE
+                    O-ACC-PRO-NUM OF PCECACNC  DELIMITED BY SIZE
+                                    INTO AIF-MSG-TEXT
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF.
 
@@ -1512,32 +1618,34 @@
                                              SYS-AREA.
            IF O-MSG-TYPE OF PCECACNC NOT = SPACE
            THEN
-             MOVE O-RTRN-CODE OF PCECACND 
+             MOVE O-RTRN-CODE OF PCECACND
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
-           END-IF.  
-           
-           IF O-ACC-LEGAL-NUM OF PCECACND NOT = ZERO 
+           END-IF.
+           PERFORM 9715-CALL-PCMEDLOG-RTN.
+
+           IF O-ACC-LEGAL-NUM OF PCECACND NOT = ZERO
            THEN
-             IF O-ACC-LEGAL-NUM OF PCECACND <= 
+             IF O-ACC-LEGAL-NUM OF PCECACND <=
                 O-ACC-LEGAL-OPEN OF PCECACND
              THEN
                MOVE 'END34'             TO AIF-MSG-CODE
 
-               STRING '已开介质数量:', O-ACC-LEGAL-OPEN OF PCECACND 
+               STRING '已开介质数量:', O-ACC-LEGAL-OPEN OF PCECACND
                   DELIMITED BY SIZE INTO  AIF-MSG-TEXT
                PERFORM 9999-MESSAGE-HANDLE-RTN
              END-IF
            END-IF.
               
            
-      *     IF O-ACC-LEGAL-FLAG OF PCECACND = C-CM-FLAG-YES
-      *     THEN
-      *        MOVE 'END34'             TO AIF-MSG-CODE
-      *        PERFORM 9999-MESSAGE-HANDLE-RTN
-      *     END-IF.
-           
-           
+      * 法人内开户超限标志,不阻断交易,仅提示柜员留意
+           IF O-ACC-LEGAL-FLAG OF PCECACND = C-CM-FLAG-YES
+           THEN
+              MOVE 'FN032'             TO AIF-MSG-CODE
+              PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+
+
            INITIALIZE                 PCECACND.
            MOVE C-SA-FUN-1             TO I-FUN-CODE OF PCECACND.
            MOVE O-CUST-NO OF WK-PCECCII1
@@ -1552,19 +1660,20 @@
                                              SYS-AREA.
            IF O-MSG-TYPE OF PCECACNC NOT = SPACE
            THEN
-             MOVE O-RTRN-CODE OF PCECACND 
+             MOVE O-RTRN-CODE OF PCECACND
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
-           END-IF.  
-           
-           IF O-ACC-LEGAL-NUM OF PCECACND NOT = ZERO 
+           END-IF.
+           PERFORM 9715-CALL-PCMEDLOG-RTN.
+
+           IF O-ACC-LEGAL-NUM OF PCECACND NOT = ZERO
            THEN
-             IF O-ACC-LEGAL-NUM OF PCECACND <= 
+             IF O-ACC-LEGAL-NUM OF PCECACND <=
                 O-ACC-LEGAL-OPEN OF PCECACND
              THEN
                MOVE 'END34'             TO AIF-MSG-CODE
 
-               STRING '卡加折介质数量:', O-ACC-LEGAL-OPEN OF PCECACND 
+               STRING '卡加折介质数量:', O-ACC-LEGAL-OPEN OF PCECACND
                  DELIMITED BY SIZE INTO  AIF-MSG-TEXT
                PERFORM 9999-MESSAGE-HANDLE-RTN
              END-IF
@@ -1587,7 +1696,167 @@
                                        TO AIF-MSG-CODE
              PERFORM 9999-MESSAGE-HANDLE-RTN
            END-IF.
-      * 检验代理开户跟被代理开户     
+      *    代理人关注名单/制裁名单命中登记,供事后合规核查回溯
+       9711-CALL-CECSPTL-AGT-RTN.
+           INITIALIZE                  PCECSPTL.
+           MOVE WK-ACCT-NO             TO I-ACCT-NO       OF PCECSPTL.
+           MOVE C-EC-ACCT-NO-A         TO I-TRF-TYP       OF PCECSPTL.
+           MOVE O-RTRN-CODE OF PCCBAPAT
+                                       TO I-SPT-RTRN-CODE OF PCECSPTL.
+           MOVE SYS-TX-TYP             TO I-TX-TYP        OF PCECSPTL.
+           MOVE SYS-LCH-CHANNEL-FLAG   TO I-CHANNEL-FLAG  OF PCECSPTL.
+           MOVE SYS-TX-LOG-NO          TO I-TX-LOG-NO     OF PCECSPTL.
+           MOVE SYS-BRANCH-STD         TO I-BRANCH-STD    OF PCECSPTL.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID     OF PCECSPTL.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT       OF PCECSPTL.
+           CALL 'CECSPTL' USING        AIF-AREA
+                                       PCECSPTL
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCECSPTL NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCECSPTL
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+
+      *    开户授权例外原因登记,供分支机构合规日报按原因代码回溯
+       9712-CALL-CAUHLOG-RTN.
+           INITIALIZE                  PCAUHLOG.
+           MOVE I-ACCT-NO OF PCCMAUH1  TO I-ACCT-NO       OF PCAUHLOG.
+           MOVE IO-CUST-NO OF PCCMAUH1 TO I-CUST-NO       OF PCAUHLOG.
+           MOVE IO-CUST-NAME OF PCCMAUH1
+                                       TO I-CUST-NAME     OF PCAUHLOG.
+           MOVE IO-AGT-CUST-NO OF PCCMAUH1
+                                       TO I-AGT-CUST-NO   OF PCAUHLOG.
+           MOVE IO-AGT-CUST-NAME OF PCCMAUH1
+                                       TO I-AGT-CUST-NAME OF PCAUHLOG.
+           MOVE IO-AUH-REASON OF PCCMAUH1(1)
+                                       TO I-REASON OF PCAUHLOG(1:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(2)
+                                       TO I-REASON OF PCAUHLOG(2:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(3)
+                                       TO I-REASON OF PCAUHLOG(3:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(4)
+                                       TO I-REASON OF PCAUHLOG(4:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(5)
+                                       TO I-REASON OF PCAUHLOG(5:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(6)
+                                       TO I-REASON OF PCAUHLOG(6:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(7)
+                                       TO I-REASON OF PCAUHLOG(7:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(8)
+                                       TO I-REASON OF PCAUHLOG(8:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(9)
+                                       TO I-REASON OF PCAUHLOG(9:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(10)
+                                       TO I-REASON OF PCAUHLOG(10:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(11)
+                                       TO I-REASON OF PCAUHLOG(11:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(12)
+                                       TO I-REASON OF PCAUHLOG(12:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(13)
+                                       TO I-REASON OF PCAUHLOG(13:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(14)
+                                       TO I-REASON OF PCAUHLOG(14:1).
+           MOVE IO-AUH-REASON OF PCCMAUH1(15)
+                                       TO I-REASON OF PCAUHLOG(15:1).
+           MOVE IO-CRT-ORG OF PCCMAUH1 TO I-BRANCH-STD     OF PCAUHLOG.
+           MOVE IO-CRT-TLR OF PCCMAUH1 TO I-TELLER-ID      OF PCAUHLOG.
+           MOVE IO-CRT-DT OF PCCMAUH1  TO I-BUSN-DT        OF PCAUHLOG.
+           CALL 'CAUHLOG' USING        AIF-AREA
+                                       PCAUHLOG
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCAUHLOG NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCAUHLOG
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+
+      *    证件临期跟催任务登记,供网点在证件到期前重新核实客户
+       9713-CALL-CCERTKLR-RTN.
+           INITIALIZE                  PCCERTKLR.
+           MOVE O-CUST-NO OF WK-PCECCII1
+                                       TO I-CUST-NO    OF PCCERTKLR.
+           MOVE TFT-CUST-NAME          TO I-CUST-NAME  OF PCCERTKLR.
+           MOVE TFT-CERT-TYP           TO I-CER-TYP    OF PCCERTKLR.
+           MOVE TFT-CERT-ID            TO I-CER-NO     OF PCCERTKLR.
+           MOVE O-CERT-EXP-DT OF PCECCII7
+                                       TO I-EXP-DT      OF PCCERTKLR.
+           MOVE SYS-BRANCH-STD         TO I-BRANCH-STD OF PCCERTKLR.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID  OF PCCERTKLR.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT    OF PCCERTKLR.
+           CALL 'CCERTKLR' USING       AIF-AREA
+                                       PCCERTKLR
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCCERTKLR NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCCERTKLR
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+
+      *    暂存单项外汇开户校验未通过的错误码,汇总后一次性提示柜员
+      *    按写入位置指针追加,避免对累加中的WK-FX-ERR-LIST按空格
+      *    重新扫描(多个代码已存在时会截断,只保留第一个)
+       9600-ACCUM-FX-ERR-RTN.
+           ADD 1                       TO WK-FX-ERR-CNT.
+           IF WK-FX-ERR-CNT = 1
+           THEN
+             MOVE AIF-MSG-CODE         TO WK-FX-ERR-LIST(1:5)
+             MOVE 7                    TO WK-FX-ERR-PTR
+           ELSE
+             MOVE AIF-MSG-CODE
+                         TO WK-FX-ERR-LIST(WK-FX-ERR-PTR:5)
+             ADD 6                     TO WK-FX-ERR-PTR
+           END-IF.
+
+      *    未领存折台账登记,供网点级未领存折清理报表按天数追踪
+       9714-CALL-PCPSBKLOG-RTN.
+           INITIALIZE                  PCPSBKLOG.
+           MOVE IO-ACCT-NO OF PKSAACN1 TO I-ACCT-NO      OF PCPSBKLOG.
+           MOVE SYS-BRANCH-STD         TO I-BRANCH-STD   OF PCPSBKLOG.
+           MOVE SYS-TELLER-ID          TO I-TELLER-ID    OF PCPSBKLOG.
+           MOVE SYS-BUSN-DT            TO I-OPAC-DT      OF PCPSBKLOG.
+           CALL 'PSBKLOG' USING        AIF-AREA
+                                       PCPSBKLOG
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCPSBKLOG NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCPSBKLOG
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+
+      *    法人客户各介质类型开户数量登记,供关系经理按介质汇总查询
+       9715-CALL-PCMEDLOG-RTN.
+           INITIALIZE                  PCMEDLOG.
+           MOVE O-CUST-NO OF WK-PCECCII1
+                                       TO I-CUST-NO      OF PCMEDLOG.
+           MOVE SYS-LEGAL-PERSON-ID    TO I-LEGAL-ID     OF PCMEDLOG.
+           MOVE I-ACCT-NO-TYP OF PCECACND
+                                       TO I-MEDIA-TYP    OF PCMEDLOG.
+           MOVE O-ACC-LEGAL-OPEN OF PCECACND
+                                       TO I-OPEN-CNT     OF PCMEDLOG.
+           MOVE O-ACC-LEGAL-NUM OF PCECACND
+                                       TO I-LIMIT-CNT    OF PCMEDLOG.
+           MOVE SYS-BUSN-DT            TO I-BUSN-DT      OF PCMEDLOG.
+           CALL 'MEDLOG' USING         AIF-AREA
+                                       PCMEDLOG
+                                       SYS-AREA.
+           PERFORM 9999-MESSAGE-HANDLE-RTN.
+           IF O-MSG-TYPE OF PCMEDLOG NOT = SPACE
+           THEN
+             MOVE O-RTRN-CODE OF PCMEDLOG
+                                       TO AIF-MSG-CODE
+             PERFORM 9999-MESSAGE-HANDLE-RTN
+           END-IF.
+
+      * 检验代理开户跟被代理开户
        9810-CALL-CECACNC-RTN.
            INITIALIZE                  PCECACNC.
       *  代理开户
